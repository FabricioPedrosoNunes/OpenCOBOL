@@ -9,12 +9,15 @@
        01  VL-RAIO     PIC 9(5)V9(5).
        01  VL-AREA     PIC 9(5)V9(5).
        01  VL-QUADRADO PIC 9(5)V9(5).
+       01  VL-ALTURA   PIC 9(5)V9(5).
+       01  VL-VOLUME   PIC 9(7)V9(5).
 
        PROCEDURE DIVISION.
 
        INICIO-DO-PROGRAMA.
            MOVE 3.14159 TO VL-PI.
            MOVE 0 TO VL-AREA.
+           MOVE 0 TO VL-VOLUME.
 
            DISPLAY "Digite o raio:".
            ACCEPT VL-RAIO.
@@ -23,6 +26,13 @@
 
            DISPLAY "AREA = " VL-AREA.
 
+           DISPLAY "Digite a altura do tanque:".
+           ACCEPT VL-ALTURA.
+
+           PERFORM CALCULA-VOLUME.
+
+           DISPLAY "VOLUME = " VL-VOLUME.
+
        FIM-DO-PROGRAMA.
            STOP RUN.
 
@@ -30,4 +40,7 @@
            COMPUTE VL-QUADRADO = VL-RAIO * VL-RAIO.
            COMPUTE VL-AREA = VL-PI * VL-QUADRADO.
 
+       CALCULA-VOLUME.
+           COMPUTE VL-VOLUME = VL-AREA * VL-ALTURA.
+
        END PROGRAM URI-1.
