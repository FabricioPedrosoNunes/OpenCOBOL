@@ -1,26 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. URI-1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES ASSIGN TO "data/uri1-transacoes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
+
        DATA DIVISION.
+
        FILE SECTION.
+       FD  TRANSACOES.
+       01  TRANS-REC.
+           05 TRANS-VL-1 PIC S9(2) SIGN IS TRAILING SEPARATE.
+           05 TRANS-VL-2 PIC S9(2) SIGN IS TRAILING SEPARATE.
 
        WORKING-STORAGE SECTION.
 
-       01  VL-1      PIC 9(2).
-       01  VL-2      PIC 9(2).
-       01  RESULTADO PIC 9(3).
+       01  WS-FS-TRANS PIC XX.
+           88 WS-TRANS-OK  VALUE "00".
+           88 WS-TRANS-EOF VALUE "10".
+
+       01  VL-1      PIC S9(2).
+       01  VL-2      PIC S9(2).
+       01  RESULTADO PIC S9(3).
+
+       01  WS-QTD-REGISTROS PIC 9(5) VALUE 0.
+       01  WS-TOTAL-GERAL   PIC S9(7) VALUE 0.
 
        PROCEDURE DIVISION.
 
        INICIO-DO-PROGRAMA.
-           ACCEPT VL-1.
-           ACCEPT VL-2.
+           OPEN INPUT TRANSACOES.
+
+           IF NOT WS-TRANS-OK
+               DISPLAY "URI-1: ERRO NA ABERTURA - " WS-FS-TRANS
+               STOP RUN
+           END-IF.
+
+           PERFORM LER-TRANSACAO.
 
-           COMPUTE RESULTADO = VL-1 + VL-2.
+           PERFORM UNTIL WS-TRANS-EOF
+               MOVE TRANS-VL-1 TO VL-1
+               MOVE TRANS-VL-2 TO VL-2
 
-           DISPLAY "X = " RESULTADO.
+               COMPUTE RESULTADO = VL-1 + VL-2
+
+               ADD 1 TO WS-QTD-REGISTROS
+               ADD RESULTADO TO WS-TOTAL-GERAL
+
+               DISPLAY "X = " RESULTADO
+
+               PERFORM LER-TRANSACAO
+           END-PERFORM.
+
+           CLOSE TRANSACOES.
+
+           DISPLAY "===== TOTAIS DE CONTROLE =====".
+           DISPLAY "REGISTROS PROCESSADOS: " WS-QTD-REGISTROS.
+           DISPLAY "TOTAL GERAL: " WS-TOTAL-GERAL.
 
        FIM-DO-PROGRAMA.
            STOP RUN.
 
+       LER-TRANSACAO.
+           READ TRANSACOES
+               AT END SET WS-TRANS-EOF TO TRUE
+           END-READ.
+
        END PROGRAM URI-1.
