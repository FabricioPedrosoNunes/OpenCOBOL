@@ -0,0 +1,7 @@
+      * Correios CEP-to-street batch extract record, keyed by CEP,
+      * used to resolve RUA automatically instead of relying on an
+      * operator-typed street name that might not match the postal
+      * code.
+       01  CEP-CORREIOS.
+           05 CEP-CEP  PIC X(9).
+           05 CEP-RUA  PIC X(20).
