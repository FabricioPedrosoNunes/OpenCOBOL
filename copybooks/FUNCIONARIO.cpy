@@ -0,0 +1,56 @@
+      * Canonical FUNCIONARIO layout shared by PROG28, PROG29 and
+      * PROG31 so employee data built by one program can be moved
+      * into another without hand remapping fields.
+      *
+      * COD and IDADE are kept adjacent (as they were in PROG31) so
+      * FUNCIONARIO-DETALHES (RENAMES COD THRU IDADE) keeps spanning
+      * just the code and age. COD is widened to PIC 9(6) to match
+      * the FUNCIONARIO-MASTER indexed key.
+      *
+      * IDADE is no longer entered/stored as a fact - it is computed
+      * fresh from DATA-NASCIMENTO at display/report time (see each
+      * program's CALCULA-IDADE-TEMPO paragraph), so it never drifts
+      * out of date the way a typed-in age would. DATA-ADMISSAO drives
+      * the matching tenure computation.
+      *
+      * STATUS-FUNCIONARIO/STATUS-DATA-EFETIVA track employment status
+      * (ATIVO/DESLIGADO/AFASTADO) and the date it took effect, so the
+      * payroll register can exclude anyone no longer active instead of
+      * assuming every record on file is a paid employee.
+       01  FUNCIONARIO.
+           05 COD PIC 9(6).
+           05 FILLER PIC X(1) VALUE "*".
+           05 IDADE PIC 99.
+           05 DATA-NASCIMENTO PIC 9(8).
+           05 DATA-ADMISSAO   PIC 9(8).
+           05 NOME  PIC X(20).
+           05 DEPARTAMENTO PIC X(15).
+           05 ENDERECO.
+               10 CEP            PIC X(9).
+               10 RUA            PIC X(20).
+               10 NUMEROENDERECO PIC 9(4).
+               10 COMPLEMENTO    PIC X(20).
+               10 CIDADE         PIC X(20).
+               10 ESTADO         PIC X(2).
+           05 TELEFONE.
+               10 DDD             PIC 9(2).
+               10 NUMEROTELEFONE  PIC X(9).
+               10 OPERADORA       PIC X(10).
+                  88 OPERADORA-VALIDA VALUES "CLARO", "VIVO", "TIM",
+                                             "OI".
+           05 SALARIO PIC 9(5)V9(2).
+           05 SALARIO-DETALHES.
+               10 SALARIO-BRUTO   PIC 9(5)V9(2).
+               10 SALARIO-INSS    PIC 9(5)V9(2).
+               10 SALARIO-IRRF    PIC 9(5)V9(2).
+               10 SALARIO-LIQUIDO PIC 9(5)V9(2).
+           05 SALARIO-HISTORICO-QTD PIC 99 VALUE 0.
+           05 SALARIO-HISTORICO OCCURS 10 TIMES
+                                 INDEXED BY SH-IDX.
+               10 SH-VALOR        PIC 9(5)V9(2).
+               10 SH-DATA-EFETIVA PIC 9(8).
+           05 STATUS-FUNCIONARIO PIC X(10).
+              88 STATUS-ATIVO      VALUE "ATIVO".
+              88 STATUS-DESLIGADO  VALUE "DESLIGADO".
+              88 STATUS-AFASTADO   VALUE "AFASTADO".
+           05 STATUS-DATA-EFETIVA PIC 9(8).
