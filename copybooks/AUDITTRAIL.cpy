@@ -0,0 +1,11 @@
+      * Before/after audit-trail record shared by PROG28, PROG29 and
+      * PROG31 - one line per FUNCIONARIO/PESSOA field that is set or
+      * changed, naming the program, the operation and the old/new
+      * value.
+       01  AT-REGISTRO-AUDITORIA.
+           05 AT-TIMESTAMP        PIC X(21).
+           05 AT-PROGRAMA         PIC X(8).
+           05 AT-OPERACAO         PIC X(10).
+           05 AT-CAMPO            PIC X(15).
+           05 AT-VALOR-ANTES      PIC X(30).
+           05 AT-VALOR-DEPOIS     PIC X(30).
