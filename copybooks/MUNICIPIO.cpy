@@ -0,0 +1,6 @@
+      * Municipality reference record, keyed by CEP, used to resolve
+      * CIDADE/ESTADO instead of having operators hand-type them.
+       01  MUN-MUNICIPIO.
+           05 MUN-CEP    PIC X(9).
+           05 MUN-CIDADE PIC X(20).
+           05 MUN-ESTADO PIC X(2).
