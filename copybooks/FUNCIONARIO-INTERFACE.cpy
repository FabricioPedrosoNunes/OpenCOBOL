@@ -0,0 +1,20 @@
+      * Versioned external interface record derived from the
+      * canonical FUNCIONARIO layout (FUNCIONARIO.cpy) - the stable
+      * contract the integration gateway (gateway/funcionario_
+      * gateway.cob) hands to systems outside this suite. FI-VERSAO
+      * lets a consumer detect a layout change before it misreads a
+      * record that has grown wider.
+       01  FI-INTERFACE-FUNCIONARIO.
+           05 FI-VERSAO           PIC X(5).
+           05 FI-COD              PIC 9(6).
+           05 FI-NOME             PIC X(20).
+           05 FI-DEPARTAMENTO     PIC X(15).
+           05 FI-IDADE            PIC 99.
+           05 FI-CEP              PIC X(9).
+           05 FI-RUA              PIC X(20).
+           05 FI-CIDADE           PIC X(20).
+           05 FI-ESTADO           PIC X(2).
+           05 FI-DDD              PIC 9(2).
+           05 FI-NUMEROTELEFONE   PIC X(9).
+           05 FI-SALARIO-BRUTO    PIC 9(5)V9(2).
+           05 FI-SALARIO-LIQUIDO  PIC 9(5)V9(2).
