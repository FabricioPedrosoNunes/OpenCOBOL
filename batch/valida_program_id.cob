@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDA-PROGRAM-ID.
+
+      * Compile-job validation step: scans every source member in the
+      * suite, reads its PROGRAM-ID, and fails the build (non-zero
+      * RETURN-CODE) if two different files declare the same
+      * PROGRAM-ID and that pair is not on the accepted-collision
+      * allowlist (WS-COLISOES-ACEITAS-TAB) - e.g. URI/uri_1.cob and
+      * URI/uri_2.cob both declaring PROGRAM-ID URI-1 is allowlisted,
+      * since the two are never linked into the same run unit. Any
+      * other collision means one member would silently shadow the
+      * other if both were ever linked together, with no way to tell
+      * which logic ran; this step is meant to run before that
+      * link/build step, not after, so an unexpected collision never
+      * reaches production. Allowlisted collisions are still printed
+      * to the report for visibility, just not counted toward
+      * WS-QTD-COLISOES or the build failure.
+      *
+      * The source-member list below is the same fixed-table approach
+      * batch/relatorio_layout_xref.cob uses to walk the suite's source
+      * files - this program has no directory listing to draw from
+      * either, so the table must be extended by hand when a new .cob
+      * file is added to the tree.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGRAMA-FONTE ASSIGN DYNAMIC WS-ARQUIVO-ATUAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FONTE.
+
+           SELECT RELATORIO-SAIDA ASSIGN TO
+                   "data/relatorio-program-id.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PROGRAMA-FONTE.
+       01  WS-LINHA-FONTE PIC X(80).
+
+       FD  RELATORIO-SAIDA.
+       01  RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ARQUIVO-ATUAL PIC X(40).
+
+       01  WS-FS-FONTE PIC XX.
+           88 WS-FONTE-OK VALUE "00".
+
+       01  WS-FONTE-EOF-SW PIC X VALUE "N".
+           88 WS-FONTE-EOF VALUE "S".
+
+       01  WS-FS-SAIDA PIC XX.
+           88 WS-SAIDA-OK VALUE "00".
+
+      * Every .cob source member in the suite as of this writing.
+       01  WS-NUM-ARQUIVOS PIC 9(2) VALUE 15.
+       01  WS-ARQUIVOS-TAB.
+           05 WS-ARQUIVO-PATH OCCURS 15 TIMES PIC X(40).
+       01  WS-IDX-ARQUIVO PIC 9(2).
+
+      * PROGRAM-ID captured from each source member.
+       01  WS-PROGRAMAS-TAB.
+           05 WS-PROGRAMA-ENTRY OCCURS 15 TIMES.
+               10 WS-PROGRAMA-ARQUIVO PIC X(40).
+               10 WS-PROGRAMA-NOME    PIC X(30).
+       01  WS-I PIC 9(2).
+       01  WS-K PIC 9(2).
+
+       01  WS-ACHOU-PROGID-SW PIC X VALUE "N".
+           88 WS-ACHOU-PROGID VALUE "S".
+
+       01  WS-TOK-BRANCO   PIC X(15).
+       01  WS-TOK-MARCADOR PIC X(15).
+       01  WS-TOK-VALOR    PIC X(30).
+       01  WS-NOME-LIMPO   PIC X(30).
+       01  WS-PONTO-POS    PIC 99.
+
+       01  WS-QTD-COLISOES PIC 9(3) VALUE 0.
+
+      * Known, permanently-accepted PROGRAM-ID collisions - pairs of
+      * source members that are never linked into the same run unit,
+      * so sharing a PROGRAM-ID is a deliberate, documented choice
+      * rather than a defect (see IMPLEMENTATION_STATUS.md req 034).
+      * A collision matching one of these triples is reported for
+      * visibility but does not fail the build; anything else does.
+       01  WS-NUM-COLISOES-ACEITAS PIC 9(2) VALUE 1.
+       01  WS-COLISOES-ACEITAS-TAB.
+           05 WS-COLISAO-ACEITA-ENTRY OCCURS 1 TIMES.
+               10 WS-CA-NOME       PIC X(30).
+               10 WS-CA-ARQUIVO-A  PIC X(40).
+               10 WS-CA-ARQUIVO-B  PIC X(40).
+       01  WS-M PIC 9(2).
+
+       01  WS-COLISAO-ACEITA-SW PIC X VALUE "N".
+           88 WS-COLISAO-ACEITA VALUE "S".
+
+       01  WS-LD-ARQUIVO.
+           05 FILLER            PIC X(4) VALUE SPACES.
+           05 WS-LD-ARQUIVO-1   PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR-ARQUIVOS.
+
+           OPEN OUTPUT RELATORIO-SAIDA.
+
+           IF NOT WS-SAIDA-OK
+               DISPLAY "VALIDA-PROGRAM-ID: ERRO ABRINDO SAIDA - "
+                       WS-FS-SAIDA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING "VALIDACAO DE PROGRAM-ID DUPLICADO"
+               DELIMITED BY SIZE INTO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           PERFORM VARYING WS-IDX-ARQUIVO FROM 1 BY 1
+                   UNTIL WS-IDX-ARQUIVO > WS-NUM-ARQUIVOS
+               PERFORM CAPTURAR-PROGRAM-ID
+           END-PERFORM.
+
+           PERFORM DETECTAR-COLISOES.
+
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING "COLISOES ENCONTRADAS: " WS-QTD-COLISOES
+               DELIMITED BY SIZE INTO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           CLOSE RELATORIO-SAIDA.
+
+           IF WS-QTD-COLISOES > 0
+               DISPLAY "VALIDA-PROGRAM-ID: BUILD FALHOU - "
+                       WS-QTD-COLISOES
+                       " COLISAO(OES) DE PROGRAM-ID - VEJA "
+                       "data/relatorio-program-id.lst"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "VALIDA-PROGRAM-ID: OK - NENHUMA COLISAO "
+                       "DE PROGRAM-ID"
+           END-IF.
+
+           STOP RUN.
+
+       INICIALIZAR-ARQUIVOS.
+           MOVE "URI/uri_1.cob" TO WS-ARQUIVO-PATH(1).
+           MOVE "URI/uri_2.cob" TO WS-ARQUIVO-PATH(2).
+           MOVE "batch/folha_balanco.cob" TO WS-ARQUIVO-PATH(3).
+           MOVE "batch/folha_pagamento.cob" TO WS-ARQUIVO-PATH(4).
+           MOVE "batch/funcionarios_afastados.cob"
+               TO WS-ARQUIVO-PATH(5).
+           MOVE "batch/informe_rendimentos.cob"
+               TO WS-ARQUIVO-PATH(6).
+           MOVE "batch/relacao_entrega.cob" TO WS-ARQUIVO-PATH(7).
+           MOVE "batch/relatorio_escolaridade.cob"
+               TO WS-ARQUIVO-PATH(8).
+           MOVE "batch/relatorio_layout_xref.cob"
+               TO WS-ARQUIVO-PATH(9).
+           MOVE "course/prog24.cob" TO WS-ARQUIVO-PATH(10).
+           MOVE "course/prog28.cob" TO WS-ARQUIVO-PATH(11).
+           MOVE "course/prog29.cob" TO WS-ARQUIVO-PATH(12).
+           MOVE "course/prog31.cob" TO WS-ARQUIVO-PATH(13).
+           MOVE "course/testevalores.cob" TO WS-ARQUIVO-PATH(14).
+           MOVE "gateway/funcionario_gateway.cob"
+               TO WS-ARQUIVO-PATH(15).
+
+           MOVE "URI-1"          TO WS-CA-NOME(1).
+           MOVE "URI/uri_1.cob"  TO WS-CA-ARQUIVO-A(1).
+           MOVE "URI/uri_2.cob"  TO WS-CA-ARQUIVO-B(1).
+
+      * Opens one source member and reads until it finds the
+      * PROGRAM-ID. line (always near the top of IDENTIFICATION
+      * DIVISION per this suite's convention).
+       CAPTURAR-PROGRAM-ID.
+           MOVE WS-ARQUIVO-PATH(WS-IDX-ARQUIVO) TO WS-ARQUIVO-ATUAL.
+           MOVE WS-ARQUIVO-PATH(WS-IDX-ARQUIVO)
+               TO WS-PROGRAMA-ARQUIVO(WS-IDX-ARQUIVO).
+           MOVE SPACES TO WS-PROGRAMA-NOME(WS-IDX-ARQUIVO).
+           MOVE "N" TO WS-FONTE-EOF-SW.
+           MOVE "N" TO WS-ACHOU-PROGID-SW.
+
+           OPEN INPUT PROGRAMA-FONTE.
+
+           IF NOT WS-FONTE-OK
+               DISPLAY "VALIDA-PROGRAM-ID: ERRO ABRINDO "
+                       WS-ARQUIVO-ATUAL " - " WS-FS-FONTE
+           ELSE
+               PERFORM UNTIL WS-FONTE-EOF OR WS-ACHOU-PROGID
+                   READ PROGRAMA-FONTE
+                       AT END SET WS-FONTE-EOF TO TRUE
+                       NOT AT END PERFORM EXTRAIR-PROGRAM-ID-DA-LINHA
+                   END-READ
+               END-PERFORM
+               CLOSE PROGRAMA-FONTE
+           END-IF.
+
+       EXTRAIR-PROGRAM-ID-DA-LINHA.
+           MOVE SPACES TO WS-TOK-BRANCO WS-TOK-MARCADOR WS-TOK-VALOR.
+           UNSTRING WS-LINHA-FONTE DELIMITED BY ALL SPACE
+               INTO WS-TOK-BRANCO WS-TOK-MARCADOR WS-TOK-VALOR
+           END-UNSTRING.
+
+           IF WS-TOK-MARCADOR(1:11) = "PROGRAM-ID."
+               MOVE "S" TO WS-ACHOU-PROGID-SW
+               PERFORM LIMPAR-PONTO-FINAL
+               MOVE WS-NOME-LIMPO
+                   TO WS-PROGRAMA-NOME(WS-IDX-ARQUIVO)
+           END-IF.
+
+      * Strips the trailing period COBOL requires after the
+      * program-name operand (e.g. "PROG28." -> "PROG28").
+       LIMPAR-PONTO-FINAL.
+           MOVE WS-TOK-VALOR TO WS-NOME-LIMPO.
+           MOVE ZERO TO WS-PONTO-POS.
+           INSPECT WS-NOME-LIMPO TALLYING WS-PONTO-POS
+               FOR CHARACTERS BEFORE INITIAL ".".
+           IF WS-PONTO-POS > 0 AND WS-PONTO-POS < 30
+               MOVE SPACES TO WS-NOME-LIMPO
+               MOVE WS-TOK-VALOR(1:WS-PONTO-POS) TO WS-NOME-LIMPO
+           END-IF.
+
+      * Compares every captured PROGRAM-ID against every other one;
+      * two different files sharing the same name is a collision,
+      * unless it matches an entry in WS-COLISOES-ACEITAS-TAB.
+       DETECTAR-COLISOES.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NUM-ARQUIVOS
+               PERFORM VARYING WS-K FROM 1 BY 1
+                       UNTIL WS-K > WS-NUM-ARQUIVOS
+                   IF WS-K > WS-I
+                       AND WS-PROGRAMA-NOME(WS-I) NOT = SPACES
+                       AND WS-PROGRAMA-NOME(WS-I) =
+                           WS-PROGRAMA-NOME(WS-K)
+                       PERFORM VERIFICAR-COLISAO-ACEITA
+                       MOVE SPACES TO RELATORIO-LINHA
+                       IF WS-COLISAO-ACEITA
+                           STRING "PROGRAM-ID DUPLICADO (ACEITO): "
+                               WS-PROGRAMA-NOME(WS-I)
+                               DELIMITED BY SIZE INTO RELATORIO-LINHA
+                       ELSE
+                           ADD 1 TO WS-QTD-COLISOES
+                           STRING "PROGRAM-ID DUPLICADO: "
+                               WS-PROGRAMA-NOME(WS-I)
+                               DELIMITED BY SIZE INTO RELATORIO-LINHA
+                       END-IF
+                       WRITE RELATORIO-LINHA
+                       MOVE SPACES TO WS-LD-ARQUIVO
+                       MOVE WS-PROGRAMA-ARQUIVO(WS-I) TO WS-LD-ARQUIVO-1
+                       MOVE WS-LD-ARQUIVO TO RELATORIO-LINHA
+                       WRITE RELATORIO-LINHA
+                       MOVE SPACES TO WS-LD-ARQUIVO
+                       MOVE WS-PROGRAMA-ARQUIVO(WS-K) TO WS-LD-ARQUIVO-1
+                       MOVE WS-LD-ARQUIVO TO RELATORIO-LINHA
+                       WRITE RELATORIO-LINHA
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Checks whether the (name, file WS-I, file WS-K) collision
+      * currently being reported matches a known-accepted triple,
+      * regardless of which order the two files were captured in.
+       VERIFICAR-COLISAO-ACEITA.
+           MOVE "N" TO WS-COLISAO-ACEITA-SW.
+           PERFORM VARYING WS-M FROM 1 BY 1
+                   UNTIL WS-M > WS-NUM-COLISOES-ACEITAS
+               IF WS-CA-NOME(WS-M) = WS-PROGRAMA-NOME(WS-I)
+                   AND ((WS-CA-ARQUIVO-A(WS-M) =
+                             WS-PROGRAMA-ARQUIVO(WS-I)
+                         AND WS-CA-ARQUIVO-B(WS-M) =
+                             WS-PROGRAMA-ARQUIVO(WS-K))
+                    OR  (WS-CA-ARQUIVO-A(WS-M) =
+                             WS-PROGRAMA-ARQUIVO(WS-K)
+                         AND WS-CA-ARQUIVO-B(WS-M) =
+                             WS-PROGRAMA-ARQUIVO(WS-I)))
+                   MOVE "S" TO WS-COLISAO-ACEITA-SW
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM VALIDA-PROGRAM-ID.
