@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELACAO-ENTREGA.
+
+      * Sorts every FM-STATUS-ATIVO employee on FUNCIONARIO-MASTER by
+      * CEP then RUA so the print shop can bundle physical paychecks by
+      * delivery route. Runs ahead of FOLHA-PAGAMENTO
+      * (batch/folha_pagamento.cob) in the nightly payroll sequence and
+      * excludes DESLIGADO/AFASTADO employees the same way that job
+      * does, since neither gets a paycheck to deliver.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "data/funcmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FM-CODFUNC
+               ALTERNATE RECORD KEY IS FM-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT SORT-WORK ASSIGN TO "sortwk2".
+
+           SELECT RELACAO-SAIDA ASSIGN TO "data/relacao-entrega.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER.
+       01  FM-FUNCIONARIO.
+           05 FM-CODFUNC PIC 9(6).
+           05 FM-NOME  PIC X(20).
+           05 FM-DATA-NASCIMENTO PIC 9(8).
+           05 FM-DATA-ADMISSAO   PIC 9(8).
+           05 FM-DEPARTAMENTO PIC X(15).
+           05 FM-ENDERECO.
+               10 FM-CEP            PIC X(9).
+               10 FM-RUA            PIC X(20).
+               10 FM-NUMEROENDERECO PIC 9(4).
+               10 FM-COMPLEMENTO    PIC X(20).
+               10 FM-CIDADE         PIC X(20).
+               10 FM-ESTADO         PIC X(2).
+           05 FM-TELEFONE.
+               10 FM-DDD             PIC 9(2).
+               10 FM-NUMEROTELEFONE  PIC X(9).
+               10 FM-OPERADORA       PIC X(10).
+           05 FM-SALARIO PIC 9(5)V9(2).
+           05 FM-STATUS PIC X(10).
+              88 FM-STATUS-ATIVO     VALUE "ATIVO".
+              88 FM-STATUS-DESLIGADO VALUE "DESLIGADO".
+              88 FM-STATUS-AFASTADO  VALUE "AFASTADO".
+           05 FM-STATUS-DATA-EFETIVA PIC 9(8).
+
+       SD  SORT-WORK.
+       01  SD-ENTREGA.
+           05 SD-CEP            PIC X(9).
+           05 SD-RUA             PIC X(20).
+           05 SD-NUMEROENDERECO  PIC 9(4).
+           05 SD-CODFUNC         PIC 9(6).
+           05 SD-NOME            PIC X(20).
+
+       FD  RELACAO-SAIDA.
+       01  RELACAO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-MASTER PIC XX.
+           88 WS-MASTER-OK  VALUE "00".
+           88 WS-MASTER-EOF VALUE "10".
+
+       01  WS-FS-SAIDA PIC XX.
+           88 WS-SAIDA-OK VALUE "00".
+
+       01  WS-SORT-STATUS PIC X VALUE "N".
+           88 WS-SORT-EOF VALUE "S".
+
+       01  WS-LINHA-DETALHE.
+           05 WS-D-CEP           PIC X(9).
+           05 FILLER             PIC X(1) VALUE SPACES.
+           05 WS-D-RUA           PIC X(20).
+           05 FILLER             PIC X(1) VALUE SPACES.
+           05 WS-D-NUMEROENDERECO PIC 9(4).
+           05 FILLER             PIC X(1) VALUE SPACES.
+           05 WS-D-CODFUNC       PIC 9(6).
+           05 FILLER             PIC X(1) VALUE SPACES.
+           05 WS-D-NOME          PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN OUTPUT RELACAO-SAIDA.
+
+           IF NOT WS-SAIDA-OK
+               DISPLAY "RELACAO-ENTREGA: ERRO ABRINDO SAIDA - "
+                       WS-FS-SAIDA
+               STOP RUN
+           END-IF.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-CEP SD-RUA
+               INPUT PROCEDURE IS CARREGAR-FUNCIONARIOS
+               OUTPUT PROCEDURE IS GRAVAR-RELACAO.
+
+           CLOSE RELACAO-SAIDA.
+
+           STOP RUN.
+
+       CARREGAR-FUNCIONARIOS.
+           OPEN INPUT FUNCIONARIO-MASTER.
+
+           IF NOT WS-MASTER-OK
+               DISPLAY "RELACAO-ENTREGA: ERRO ABRINDO MASTER - "
+                       WS-FS-MASTER
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-MASTER-EOF
+               READ FUNCIONARIO-MASTER
+                   AT END SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       IF FM-STATUS-ATIVO
+                           MOVE FM-CEP            TO SD-CEP
+                           MOVE FM-RUA            TO SD-RUA
+                           MOVE FM-NUMEROENDERECO TO SD-NUMEROENDERECO
+                           MOVE FM-CODFUNC        TO SD-CODFUNC
+                           MOVE FM-NOME           TO SD-NOME
+                           RELEASE SD-ENTREGA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FUNCIONARIO-MASTER.
+
+       GRAVAR-RELACAO.
+           RETURN SORT-WORK
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL WS-SORT-EOF
+               MOVE SD-CEP            TO WS-D-CEP
+               MOVE SD-RUA            TO WS-D-RUA
+               MOVE SD-NUMEROENDERECO TO WS-D-NUMEROENDERECO
+               MOVE SD-CODFUNC        TO WS-D-CODFUNC
+               MOVE SD-NOME           TO WS-D-NOME
+               MOVE WS-LINHA-DETALHE  TO RELACAO-LINHA
+               WRITE RELACAO-LINHA
+
+               RETURN SORT-WORK
+                   AT END SET WS-SORT-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+       END PROGRAM RELACAO-ENTREGA.
