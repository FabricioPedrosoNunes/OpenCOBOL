@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-LAYOUT-XREF.
+
+      * PROG28, FOLHA-PAGAMENTO, FOLHA-BALANCO, RELACAO-ENTREGA,
+      * INFORME-RENDIMENTOS, FUNCIONARIO-GATEWAY and FUNCIONARIOS-
+      * AFASTADOS each declare their own FD FUNCIONARIO-MASTER
+      * independently instead of COPYing a
+      * shared layout (the WORKING-STORAGE FUNCIONARIO group is a
+      * shared copybook - see copybooks/FUNCIONARIO.cpy - but the FILE
+      * SECTION record every one of them reads/writes against
+      * data/funcmast.dat is hand-duplicated in each program, exactly
+      * as PROG28's FD was before req 005 unified WORKING-STORAGE).
+      * This program reads each of those source members as plain text,
+      * extracts every FM-* field name and PIC clause declared inside
+      * its FD FUNCIONARIO-MASTER, and cross-references them: any field
+      * name whose PIC clause is not identical across every program
+      * that declares it is flagged, and any field name that is not
+      * declared by every one of the WS-NUM-ARQUIVOS source members is
+      * flagged as well, so drift introduced by editing one copy and
+      * not the others - whether a changed PIC clause or a field left
+      * out entirely - is caught the next time this report runs
+      * instead of surfacing later as a corrupted READ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGRAMA-FONTE ASSIGN DYNAMIC WS-ARQUIVO-ATUAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FONTE.
+
+           SELECT RELATORIO-SAIDA ASSIGN TO
+                   "data/relatorio-layout-xref.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PROGRAMA-FONTE.
+       01  WS-LINHA-FONTE PIC X(80).
+
+       FD  RELATORIO-SAIDA.
+       01  RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ARQUIVO-ATUAL PIC X(40).
+
+       01  WS-FS-FONTE PIC XX.
+           88 WS-FONTE-OK VALUE "00".
+
+       01  WS-FONTE-EOF-SW PIC X VALUE "N".
+           88 WS-FONTE-EOF VALUE "S".
+
+       01  WS-FS-SAIDA PIC XX.
+           88 WS-SAIDA-OK VALUE "00".
+
+      * Fixed list of source members that independently declare
+      * FD FUNCIONARIO-MASTER over data/funcmast.dat.
+       01  WS-NUM-ARQUIVOS PIC 9(2) VALUE 7.
+       01  WS-ARQUIVOS-TAB.
+           05 WS-ARQUIVO-ENTRY OCCURS 7 TIMES.
+               10 WS-ARQUIVO-PATH     PIC X(40).
+               10 WS-ARQUIVO-PROGRAMA PIC X(20).
+       01  WS-IDX-ARQUIVO PIC 9(2).
+
+      * Every FM-* field/PIC pair captured across all source members.
+       01  WS-NUM-CAMPOS PIC 9(4) VALUE 0.
+       01  WS-CAMPOS-TAB.
+           05 WS-CAMPO-ENTRY OCCURS 200 TIMES.
+               10 WS-CAMPO-PROGRAMA PIC X(20).
+               10 WS-CAMPO-NOME     PIC X(30).
+               10 WS-CAMPO-PIC      PIC X(20).
+       01  WS-I PIC 9(4).
+
+      * Distinct field names seen, used to drive the cross-reference.
+       01  WS-NUM-DISTINTOS PIC 9(4) VALUE 0.
+       01  WS-DISTINTOS-TAB.
+           05 WS-DISTINTO-NOME OCCURS 40 TIMES PIC X(30).
+       01  WS-J PIC 9(4).
+
+       01  WS-CAPTURANDO-SW PIC X VALUE "N".
+           88 WS-CAPTURANDO VALUE "S".
+
+       01  WS-TOK-BRANCO   PIC X(10).
+       01  WS-TOK-KEYWORD  PIC X(30).
+       01  WS-TOK-NOME     PIC X(30).
+       01  WS-TOK-MARCADOR PIC X(20).
+       01  WS-TOK-VALOR    PIC X(20).
+
+       01  WS-ACHOU-SW PIC X VALUE "N".
+           88 WS-ACHOU VALUE "S".
+
+       01  WS-PIC-REFERENCIA PIC X(20).
+       01  WS-DIVERGIU-SW PIC X VALUE "N".
+           88 WS-DIVERGIU VALUE "S".
+       01  WS-QTD-DIVERGENCIAS PIC 9(3) VALUE 0.
+
+      * How many of the WS-NUM-ARQUIVOS scanned programs declare the
+      * field currently being cross-referenced; fewer than all of them
+      * means the field is entirely absent from at least one FD, not
+      * just declared with a different PIC clause.
+       01  WS-QTD-PROGRAMAS-CAMPO PIC 9(2) VALUE 0.
+       01  WS-QTD-AUSENCIAS PIC 9(3) VALUE 0.
+       01  WS-QTD-FALTANTES PIC 9(2) VALUE 0.
+
+       01  WS-LD-DETALHE.
+           05 FILLER          PIC X(4) VALUE SPACES.
+           05 WS-LD-PROGRAMA  PIC X(20).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 WS-LD-PIC       PIC X(20).
+
+       01  WS-LR-RESUMO.
+           05 WS-LR-ROTULO PIC X(30).
+           05 WS-LR-QTD    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR-ARQUIVOS.
+
+           OPEN OUTPUT RELATORIO-SAIDA.
+
+           IF NOT WS-SAIDA-OK
+               DISPLAY "RELATORIO-LAYOUT-XREF: ERRO ABRINDO SAIDA - "
+                       WS-FS-SAIDA
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING "CROSS-REFERENCE DE LAYOUT - FD FUNCIONARIO-MASTER"
+               DELIMITED BY SIZE INTO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           PERFORM VARYING WS-IDX-ARQUIVO FROM 1 BY 1
+                   UNTIL WS-IDX-ARQUIVO > WS-NUM-ARQUIVOS
+               PERFORM ESCANEAR-ARQUIVO
+           END-PERFORM.
+
+           PERFORM CONSTRUIR-DISTINTOS.
+           PERFORM GERAR-RELATORIO-CRUZADO.
+           PERFORM IMPRIMIR-RESUMO.
+
+           CLOSE RELATORIO-SAIDA.
+
+           STOP RUN.
+
+       INICIALIZAR-ARQUIVOS.
+           MOVE "course/prog28.cob" TO WS-ARQUIVO-PATH(1).
+           MOVE "PROG28"            TO WS-ARQUIVO-PROGRAMA(1).
+           MOVE "batch/folha_pagamento.cob" TO WS-ARQUIVO-PATH(2).
+           MOVE "FOLHA-PAGAMENTO"           TO WS-ARQUIVO-PROGRAMA(2).
+           MOVE "batch/folha_balanco.cob" TO WS-ARQUIVO-PATH(3).
+           MOVE "FOLHA-BALANCO"          TO WS-ARQUIVO-PROGRAMA(3).
+           MOVE "batch/relacao_entrega.cob" TO WS-ARQUIVO-PATH(4).
+           MOVE "RELACAO-ENTREGA"           TO WS-ARQUIVO-PROGRAMA(4).
+           MOVE "batch/informe_rendimentos.cob" TO WS-ARQUIVO-PATH(5).
+           MOVE "INFORME-RENDIMENTOS" TO WS-ARQUIVO-PROGRAMA(5).
+           MOVE "gateway/funcionario_gateway.cob"
+               TO WS-ARQUIVO-PATH(6).
+           MOVE "FUNCIONARIO-GATEWAY" TO WS-ARQUIVO-PROGRAMA(6).
+           MOVE "batch/funcionarios_afastados.cob"
+               TO WS-ARQUIVO-PATH(7).
+           MOVE "FUNCIONARIOS-AFASTADOS" TO WS-ARQUIVO-PROGRAMA(7).
+
+      * Reads one source member line by line, capturing every FM-*
+      * field and PIC clause found inside its FD FUNCIONARIO-MASTER.
+       ESCANEAR-ARQUIVO.
+           MOVE WS-ARQUIVO-PATH(WS-IDX-ARQUIVO) TO WS-ARQUIVO-ATUAL.
+           MOVE "N" TO WS-CAPTURANDO-SW.
+           MOVE "N" TO WS-FONTE-EOF-SW.
+
+           OPEN INPUT PROGRAMA-FONTE.
+
+           IF NOT WS-FONTE-OK
+               DISPLAY "RELATORIO-LAYOUT-XREF: ERRO ABRINDO "
+                       WS-ARQUIVO-ATUAL " - " WS-FS-FONTE
+           ELSE
+               PERFORM UNTIL WS-FONTE-EOF
+                   READ PROGRAMA-FONTE
+                       AT END SET WS-FONTE-EOF TO TRUE
+                       NOT AT END PERFORM PROCESSAR-LINHA-FONTE
+                   END-READ
+               END-PERFORM
+               CLOSE PROGRAMA-FONTE
+           END-IF.
+
+       PROCESSAR-LINHA-FONTE.
+           IF WS-LINHA-FONTE = SPACES
+               MOVE "N" TO WS-CAPTURANDO-SW
+           ELSE
+               MOVE SPACES TO WS-TOK-BRANCO WS-TOK-KEYWORD
+                              WS-TOK-NOME WS-TOK-MARCADOR WS-TOK-VALOR
+               UNSTRING WS-LINHA-FONTE DELIMITED BY ALL SPACE
+                   INTO WS-TOK-BRANCO WS-TOK-KEYWORD WS-TOK-NOME
+                        WS-TOK-MARCADOR WS-TOK-VALOR
+               END-UNSTRING
+
+               IF WS-TOK-KEYWORD = "FD"
+                       AND WS-TOK-NOME(1:19) = "FUNCIONARIO-MASTER."
+                   MOVE "S" TO WS-CAPTURANDO-SW
+               ELSE
+                   IF WS-CAPTURANDO AND WS-TOK-MARCADOR = "PIC"
+                       PERFORM REGISTRAR-CAMPO
+                   END-IF
+               END-IF
+           END-IF.
+
+       REGISTRAR-CAMPO.
+           IF WS-NUM-CAMPOS < 200
+               ADD 1 TO WS-NUM-CAMPOS
+               MOVE WS-ARQUIVO-PROGRAMA(WS-IDX-ARQUIVO)
+                   TO WS-CAMPO-PROGRAMA(WS-NUM-CAMPOS)
+               MOVE WS-TOK-NOME  TO WS-CAMPO-NOME(WS-NUM-CAMPOS)
+               MOVE WS-TOK-VALOR TO WS-CAMPO-PIC(WS-NUM-CAMPOS)
+           END-IF.
+
+      * Reduces WS-CAMPOS-TAB down to the distinct field names seen,
+      * so each one is reported exactly once.
+       CONSTRUIR-DISTINTOS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-CAMPOS
+               MOVE "N" TO WS-ACHOU-SW
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-NUM-DISTINTOS
+                   IF WS-CAMPO-NOME(WS-I) = WS-DISTINTO-NOME(WS-J)
+                       MOVE "S" TO WS-ACHOU-SW
+                   END-IF
+               END-PERFORM
+               IF NOT WS-ACHOU AND WS-NUM-DISTINTOS < 40
+                   ADD 1 TO WS-NUM-DISTINTOS
+                   MOVE WS-CAMPO-NOME(WS-I)
+                       TO WS-DISTINTO-NOME(WS-NUM-DISTINTOS)
+               END-IF
+           END-PERFORM.
+
+       GERAR-RELATORIO-CRUZADO.
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-NUM-DISTINTOS
+               PERFORM IMPRIMIR-CAMPO-CRUZADO
+           END-PERFORM.
+
+      * Lists every program that declares WS-DISTINTO-NOME(WS-J) and
+      * the PIC clause it used, flagging when they do not all match.
+       IMPRIMIR-CAMPO-CRUZADO.
+           MOVE SPACES TO WS-PIC-REFERENCIA.
+           MOVE "N" TO WS-DIVERGIU-SW.
+           MOVE ZERO TO WS-QTD-PROGRAMAS-CAMPO.
+
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING "CAMPO: " WS-DISTINTO-NOME(WS-J)
+               DELIMITED BY SIZE INTO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-CAMPOS
+               IF WS-CAMPO-NOME(WS-I) = WS-DISTINTO-NOME(WS-J)
+                   ADD 1 TO WS-QTD-PROGRAMAS-CAMPO
+                   IF WS-PIC-REFERENCIA = SPACES
+                       MOVE WS-CAMPO-PIC(WS-I) TO WS-PIC-REFERENCIA
+                   ELSE
+                       IF WS-CAMPO-PIC(WS-I) NOT = WS-PIC-REFERENCIA
+                           MOVE "S" TO WS-DIVERGIU-SW
+                       END-IF
+                   END-IF
+                   MOVE SPACES TO WS-LD-DETALHE
+                   MOVE WS-CAMPO-PROGRAMA(WS-I) TO WS-LD-PROGRAMA
+                   MOVE WS-CAMPO-PIC(WS-I)      TO WS-LD-PIC
+                   MOVE WS-LD-DETALHE TO RELATORIO-LINHA
+                   WRITE RELATORIO-LINHA
+               END-IF
+           END-PERFORM.
+
+           IF WS-DIVERGIU
+               ADD 1 TO WS-QTD-DIVERGENCIAS
+               MOVE SPACES TO RELATORIO-LINHA
+               STRING "  *** DIVERGENCIA DE PIC CLAUSE ***"
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+           END-IF.
+
+           IF WS-QTD-PROGRAMAS-CAMPO < WS-NUM-ARQUIVOS
+               ADD 1 TO WS-QTD-AUSENCIAS
+               COMPUTE WS-QTD-FALTANTES =
+                   WS-NUM-ARQUIVOS - WS-QTD-PROGRAMAS-CAMPO
+               MOVE SPACES TO RELATORIO-LINHA
+               STRING "  *** CAMPO AUSENTE EM " WS-QTD-FALTANTES
+                   " PROGRAMA(S) ***"
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+           END-IF.
+
+       IMPRIMIR-RESUMO.
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "CAMPOS DISTINTOS ANALISADOS" TO WS-LR-ROTULO.
+           MOVE WS-NUM-DISTINTOS              TO WS-LR-QTD.
+           MOVE WS-LR-RESUMO                  TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "DIVERGENCIAS ENCONTRADAS"    TO WS-LR-ROTULO.
+           MOVE WS-QTD-DIVERGENCIAS           TO WS-LR-QTD.
+           MOVE WS-LR-RESUMO                  TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "CAMPOS AUSENTES EM ALGUM FONTE" TO WS-LR-ROTULO.
+           MOVE WS-QTD-AUSENCIAS                 TO WS-LR-QTD.
+           MOVE WS-LR-RESUMO                     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           DISPLAY "RELATORIO-LAYOUT-XREF: " WS-QTD-DIVERGENCIAS
+                   " DIVERGENCIA(S) E " WS-QTD-AUSENCIAS
+                   " AUSENCIA(S) EM " WS-NUM-DISTINTOS " CAMPO(S)".
+
+       END PROGRAM RELATORIO-LAYOUT-XREF.
