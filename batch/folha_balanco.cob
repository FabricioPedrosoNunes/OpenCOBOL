@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHA-BALANCO.
+
+      * Independent balance check for the nightly payroll register
+      * job (batch/folha_pagamento.cob): recomputes employee count and
+      * SALARIO total directly from FUNCIONARIO-MASTER and compares
+      * them to the trailer FOLHA-PAGAMENTO wrote, catching a silently
+      * dropped or duplicated detail record before the report is
+      * trusted.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "data/funcmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FM-CODFUNC
+               ALTERNATE RECORD KEY IS FM-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT TRAILER-FILE ASSIGN TO "data/folha-trailer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAILER.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER.
+       01  FM-FUNCIONARIO.
+           05 FM-CODFUNC PIC 9(6).
+           05 FM-NOME  PIC X(20).
+           05 FM-DATA-NASCIMENTO PIC 9(8).
+           05 FM-DATA-ADMISSAO   PIC 9(8).
+           05 FM-DEPARTAMENTO PIC X(15).
+           05 FM-ENDERECO.
+               10 FM-CEP            PIC X(9).
+               10 FM-RUA            PIC X(20).
+               10 FM-NUMEROENDERECO PIC 9(4).
+               10 FM-COMPLEMENTO    PIC X(20).
+               10 FM-CIDADE         PIC X(20).
+               10 FM-ESTADO         PIC X(2).
+           05 FM-TELEFONE.
+               10 FM-DDD             PIC 9(2).
+               10 FM-NUMEROTELEFONE  PIC X(9).
+               10 FM-OPERADORA       PIC X(10).
+           05 FM-SALARIO PIC 9(5)V9(2).
+           05 FM-STATUS PIC X(10).
+              88 FM-STATUS-ATIVO     VALUE "ATIVO".
+              88 FM-STATUS-DESLIGADO VALUE "DESLIGADO".
+              88 FM-STATUS-AFASTADO  VALUE "AFASTADO".
+           05 FM-STATUS-DATA-EFETIVA PIC 9(8).
+
+       FD  TRAILER-FILE.
+       01  TR-LINHA.
+           05 TR-QTD-FUNCIONARIOS PIC 9(5).
+           05 TR-TOTAL-SALARIOS   PIC 9(9)V9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-MASTER PIC XX.
+           88 WS-MASTER-OK  VALUE "00".
+           88 WS-MASTER-EOF VALUE "10".
+
+       01  WS-FS-TRAILER PIC XX.
+           88 WS-TRAILER-OK VALUE "00".
+
+       01  WS-QTD-CALCULADA   PIC 9(5)   VALUE 0.
+       01  WS-TOTAL-CALCULADO PIC 9(9)V9(2) VALUE 0.
+
+       01  WS-BATEU PIC X VALUE "S".
+           88 WS-BALANCO-OK VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM RECALCULAR-TOTAIS.
+           PERFORM LER-TRAILER.
+           PERFORM COMPARAR-TOTAIS.
+
+           STOP RUN.
+
+      * Reads every FUNCIONARIO-MASTER record independently of
+      * FOLHA-PAGAMENTO's sort/report pass and tallies count and
+      * SALARIO total from scratch, applying the same FM-STATUS-ATIVO
+      * filter FOLHA-PAGAMENTO's trailer uses so this reconciliation
+      * doesn't false-positive on DESLIGADO/AFASTADO employees.
+       RECALCULAR-TOTAIS.
+           OPEN INPUT FUNCIONARIO-MASTER.
+
+           IF NOT WS-MASTER-OK
+               DISPLAY "FOLHA-BALANCO: ERRO ABRINDO MASTER - "
+                       WS-FS-MASTER
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-MASTER-EOF
+               READ FUNCIONARIO-MASTER NEXT RECORD
+                   AT END SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       IF FM-STATUS-ATIVO
+                           ADD 1 TO WS-QTD-CALCULADA
+                           ADD FM-SALARIO TO WS-TOTAL-CALCULADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FUNCIONARIO-MASTER.
+
+       LER-TRAILER.
+           OPEN INPUT TRAILER-FILE.
+
+           IF NOT WS-TRAILER-OK
+               DISPLAY "FOLHA-BALANCO: TRAILER NAO ENCONTRADO - "
+                       WS-FS-TRAILER
+               STOP RUN
+           END-IF.
+
+           READ TRAILER-FILE
+               AT END
+                   DISPLAY "FOLHA-BALANCO: TRAILER VAZIO"
+                   MOVE 0 TO TR-QTD-FUNCIONARIOS
+                   MOVE 0 TO TR-TOTAL-SALARIOS
+           END-READ.
+
+           CLOSE TRAILER-FILE.
+
+       COMPARAR-TOTAIS.
+           DISPLAY "===== BALANCO INDEPENDENTE DA FOLHA =====".
+           DISPLAY "QTD CALCULADA.....: " WS-QTD-CALCULADA.
+           DISPLAY "QTD NO TRAILER....: " TR-QTD-FUNCIONARIOS.
+           DISPLAY "TOTAL CALCULADO...: " WS-TOTAL-CALCULADO.
+           DISPLAY "TOTAL NO TRAILER..: " TR-TOTAL-SALARIOS.
+
+           IF WS-QTD-CALCULADA NOT = TR-QTD-FUNCIONARIOS
+               MOVE "N" TO WS-BATEU
+           END-IF.
+
+           IF WS-TOTAL-CALCULADO NOT = TR-TOTAL-SALARIOS
+               MOVE "N" TO WS-BATEU
+           END-IF.
+
+           IF WS-BALANCO-OK
+               DISPLAY "BALANCO: OK - TOTAIS CONFEREM"
+           ELSE
+               DISPLAY "BALANCO: DIVERGENCIA - "
+                       "REGISTRO PERDIDO OU DUPLICADO NO LOTE"
+           END-IF.
+
+       END PROGRAM FOLHA-BALANCO.
