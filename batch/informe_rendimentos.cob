@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFORME-RENDIMENTOS.
+
+      * Annual income statement (informe de rendimentos) for one
+      * employee: reads FUNCIONARIO-MASTER for the informed employee
+      * code, walks that employee's SALARIO-HISTORICO entries and
+      * formats the totals a tax filing needs. FUNCIONARIO-MASTER
+      * itself only carries the current SALARIO (see the note on
+      * SALARIO-HISTORICO in copybooks/FUNCIONARIO.cpy), so today's
+      * salary is loaded as the sole history entry until a future
+      * change persists prior months on the master file; the report
+      * is structurally ready to total real multi-month history once
+      * that exists.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "data/funcmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-CODFUNC
+               ALTERNATE RECORD KEY IS FM-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT INFORME-SAIDA ASSIGN TO "data/informe-rendimentos.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER.
+       01  FM-FUNCIONARIO.
+           05 FM-CODFUNC PIC 9(6).
+           05 FM-NOME  PIC X(20).
+           05 FM-DATA-NASCIMENTO PIC 9(8).
+           05 FM-DATA-ADMISSAO   PIC 9(8).
+           05 FM-DEPARTAMENTO PIC X(15).
+           05 FM-ENDERECO.
+               10 FM-CEP            PIC X(9).
+               10 FM-RUA            PIC X(20).
+               10 FM-NUMEROENDERECO PIC 9(4).
+               10 FM-COMPLEMENTO    PIC X(20).
+               10 FM-CIDADE         PIC X(20).
+               10 FM-ESTADO         PIC X(2).
+           05 FM-TELEFONE.
+               10 FM-DDD             PIC 9(2).
+               10 FM-NUMEROTELEFONE  PIC X(9).
+               10 FM-OPERADORA       PIC X(10).
+           05 FM-SALARIO PIC 9(5)V9(2).
+           05 FM-STATUS PIC X(10).
+              88 FM-STATUS-ATIVO     VALUE "ATIVO".
+              88 FM-STATUS-DESLIGADO VALUE "DESLIGADO".
+              88 FM-STATUS-AFASTADO  VALUE "AFASTADO".
+           05 FM-STATUS-DATA-EFETIVA PIC 9(8).
+
+       FD  INFORME-SAIDA.
+       01  INFORME-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-MASTER PIC XX.
+           88 WS-MASTER-OK VALUE "00".
+
+       01  WS-FS-SAIDA PIC XX.
+           88 WS-SAIDA-OK VALUE "00".
+
+       01  WS-ANO-BASE       PIC 9(4).
+       01  WS-HIST-IDX       PIC 99.
+       01  WS-TOTAL-BRUTO    PIC 9(7)V9(2) VALUE 0.
+       01  WS-TOTAL-INSS     PIC 9(7)V9(2) VALUE 0.
+       01  WS-TOTAL-IRRF     PIC 9(7)V9(2) VALUE 0.
+       01  WS-TOTAL-LIQUIDO  PIC 9(7)V9(2) VALUE 0.
+
+       COPY FUNCIONARIO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT FUNCIONARIO-MASTER.
+
+           IF NOT WS-MASTER-OK
+               DISPLAY "INFORME-RENDIMENTOS: ERRO ABRINDO MASTER - "
+                       WS-FS-MASTER
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT INFORME-SAIDA.
+
+           IF NOT WS-SAIDA-OK
+               DISPLAY "INFORME-RENDIMENTOS: ERRO ABRINDO SAIDA - "
+                       WS-FS-SAIDA
+               CLOSE FUNCIONARIO-MASTER
+               STOP RUN
+           END-IF.
+
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO".
+           ACCEPT COD.
+           MOVE COD TO FM-CODFUNC.
+
+           READ FUNCIONARIO-MASTER
+               INVALID KEY
+                   DISPLAY "INFORME-RENDIMENTOS: FUNCIONARIO NAO "
+                           "ENCONTRADO - " COD
+               NOT INVALID KEY
+                   MOVE FM-NOME         TO NOME
+                   MOVE FM-DEPARTAMENTO TO DEPARTAMENTO
+                   MOVE FM-SALARIO      TO SALARIO
+                   MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-BASE
+                   PERFORM MONTAR-HISTORICO-ANUAL
+                   PERFORM CALCULAR-TOTAIS-ANUAIS
+                   PERFORM IMPRIMIR-INFORME
+           END-READ.
+
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE INFORME-SAIDA.
+
+           STOP RUN.
+
+      * Loads this employee's known SALARIO-HISTORICO entries -
+      * today's SALARIO is the only one FUNCIONARIO-MASTER carries.
+       MONTAR-HISTORICO-ANUAL.
+           MOVE 1 TO SALARIO-HISTORICO-QTD.
+           MOVE SALARIO TO SH-VALOR(1).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SH-DATA-EFETIVA(1).
+
+      * Sums gross/INSS/IRRF/net across every SALARIO-HISTORICO entry
+      * on file for this employee, using the same INSS/IRRF rates
+      * PROG28 and FUNCIONARIO-GATEWAY apply per payslip.
+       CALCULAR-TOTAIS-ANUAIS.
+           MOVE 0 TO WS-TOTAL-BRUTO.
+           MOVE 0 TO WS-TOTAL-INSS.
+           MOVE 0 TO WS-TOTAL-IRRF.
+           MOVE 0 TO WS-TOTAL-LIQUIDO.
+
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > SALARIO-HISTORICO-QTD
+               MOVE SH-VALOR(WS-HIST-IDX) TO SALARIO-BRUTO
+               COMPUTE SALARIO-INSS ROUNDED = SALARIO-BRUTO * 0.11
+               COMPUTE SALARIO-IRRF ROUNDED =
+                   (SALARIO-BRUTO - SALARIO-INSS) * 0.15
+               COMPUTE SALARIO-LIQUIDO ROUNDED =
+                   SALARIO-BRUTO - SALARIO-INSS - SALARIO-IRRF
+
+               ADD SALARIO-BRUTO   TO WS-TOTAL-BRUTO
+               ADD SALARIO-INSS    TO WS-TOTAL-INSS
+               ADD SALARIO-IRRF    TO WS-TOTAL-IRRF
+               ADD SALARIO-LIQUIDO TO WS-TOTAL-LIQUIDO
+           END-PERFORM.
+
+       IMPRIMIR-INFORME.
+           MOVE SPACES TO INFORME-LINHA.
+           STRING "INFORME DE RENDIMENTOS - ANO BASE " WS-ANO-BASE
+               DELIMITED BY SIZE INTO INFORME-LINHA.
+           WRITE INFORME-LINHA.
+
+           MOVE SPACES TO INFORME-LINHA.
+           STRING "FUNCIONARIO: " COD " " NOME
+               DELIMITED BY SIZE INTO INFORME-LINHA.
+           WRITE INFORME-LINHA.
+
+           MOVE SPACES TO INFORME-LINHA.
+           STRING "DEPARTAMENTO: " DEPARTAMENTO
+               DELIMITED BY SIZE INTO INFORME-LINHA.
+           WRITE INFORME-LINHA.
+
+           MOVE SPACES TO INFORME-LINHA.
+           STRING "TOTAL RENDIMENTOS BRUTOS: " WS-TOTAL-BRUTO
+               DELIMITED BY SIZE INTO INFORME-LINHA.
+           WRITE INFORME-LINHA.
+
+           MOVE SPACES TO INFORME-LINHA.
+           STRING "TOTAL DESCONTO INSS: " WS-TOTAL-INSS
+               DELIMITED BY SIZE INTO INFORME-LINHA.
+           WRITE INFORME-LINHA.
+
+           MOVE SPACES TO INFORME-LINHA.
+           STRING "TOTAL DESCONTO IRRF: " WS-TOTAL-IRRF
+               DELIMITED BY SIZE INTO INFORME-LINHA.
+           WRITE INFORME-LINHA.
+
+           MOVE SPACES TO INFORME-LINHA.
+           STRING "TOTAL LIQUIDO RECEBIDO: " WS-TOTAL-LIQUIDO
+               DELIMITED BY SIZE INTO INFORME-LINHA.
+           WRITE INFORME-LINHA.
+
+           DISPLAY "INFORME DE RENDIMENTOS GERADO PARA " NOME.
+
+       END PROGRAM INFORME-RENDIMENTOS.
