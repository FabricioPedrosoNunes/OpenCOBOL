@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHA-PAGAMENTO.
+
+      * Nightly payroll register batch job: reads every employee off
+      * FUNCIONARIO-MASTER (the same indexed file PROG28 reads),
+      * groups them by department and prints a paginated "Folha de
+      * Pagamento" report with page breaks, a subtotal line per
+      * department and a grand total at the end.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "data/funcmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-CODFUNC
+               ALTERNATE RECORD KEY IS FM-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT SORT-WORK ASSIGN TO "sortwk1".
+
+           SELECT RELATORIO ASSIGN TO "data/folha-pagamento.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/folha-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+      * Every record already RELEASEd to SORT-WORK in this job's
+      * lifetime (across however many crashed attempts preceded this
+      * one), so a restart can replay them back into SORT-WORK before
+      * resuming the master-file scan past the checkpoint - otherwise
+      * everyone processed before the checkpoint would never reach the
+      * sorted output at all.
+           SELECT EXTRATO-CHECKPOINT ASSIGN TO "data/folha-extrato.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRATO.
+
+           SELECT TRAILER-FILE ASSIGN TO "data/folha-trailer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAILER.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER.
+       01  FM-FUNCIONARIO.
+           05 FM-CODFUNC PIC 9(6).
+           05 FM-NOME  PIC X(20).
+           05 FM-DATA-NASCIMENTO PIC 9(8).
+           05 FM-DATA-ADMISSAO   PIC 9(8).
+           05 FM-DEPARTAMENTO PIC X(15).
+           05 FM-ENDERECO.
+               10 FM-CEP            PIC X(9).
+               10 FM-RUA            PIC X(20).
+               10 FM-NUMEROENDERECO PIC 9(4).
+               10 FM-COMPLEMENTO    PIC X(20).
+               10 FM-CIDADE         PIC X(20).
+               10 FM-ESTADO         PIC X(2).
+           05 FM-TELEFONE.
+               10 FM-DDD             PIC 9(2).
+               10 FM-NUMEROTELEFONE  PIC X(9).
+               10 FM-OPERADORA       PIC X(10).
+           05 FM-SALARIO PIC 9(5)V9(2).
+           05 FM-STATUS PIC X(10).
+              88 FM-STATUS-ATIVO     VALUE "ATIVO".
+              88 FM-STATUS-DESLIGADO VALUE "DESLIGADO".
+              88 FM-STATUS-AFASTADO  VALUE "AFASTADO".
+           05 FM-STATUS-DATA-EFETIVA PIC 9(8).
+
+       SD  SORT-WORK.
+       01  SD-FUNCIONARIO.
+           05 SD-DEPARTAMENTO PIC X(15).
+           05 SD-CODFUNC      PIC 9(6).
+           05 SD-NOME         PIC X(20).
+           05 SD-SALARIO      PIC 9(5)V9(2).
+
+       FD  RELATORIO.
+       01  RELATORIO-LINHA PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CP-LINHA PIC 9(6).
+
+       FD  EXTRATO-CHECKPOINT.
+       01  EX-LINHA.
+           05 EX-DEPARTAMENTO PIC X(15).
+           05 EX-CODFUNC      PIC 9(6).
+           05 EX-NOME         PIC X(20).
+           05 EX-SALARIO      PIC 9(5)V9(2).
+
+      * Trailer record - employee count and SALARIO total for this
+      * run, read back independently by FOLHA-BALANCO
+      * (batch/folha_balanco.cob) to catch a silently dropped or
+      * duplicated detail record.
+       FD  TRAILER-FILE.
+       01  TR-LINHA.
+           05 TR-QTD-FUNCIONARIOS PIC 9(5).
+           05 TR-TOTAL-SALARIOS   PIC 9(9)V9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-MASTER    PIC XX.
+           88 WS-MASTER-OK  VALUE "00".
+           88 WS-MASTER-EOF VALUE "10".
+
+       01  WS-FS-RELATORIO PIC XX.
+           88 WS-RELATORIO-OK VALUE "00".
+
+       01  WS-FS-CHECKPOINT PIC XX.
+           88 WS-CHECKPOINT-OK        VALUE "00".
+           88 WS-CHECKPOINT-NAOACHOU  VALUE "35".
+
+       01  WS-FS-TRAILER PIC XX.
+           88 WS-TRAILER-OK VALUE "00".
+
+       01  WS-FS-EXTRATO PIC XX.
+           88 WS-EXTRATO-OK       VALUE "00".
+           88 WS-EXTRATO-NAOACHOU VALUE "35".
+
+       01  WS-CP-ULTIMO-COD        PIC 9(6) VALUE 0.
+       01  WS-RESTART-COM-CHECKPOINT PIC X VALUE "N".
+           88 WS-HA-CHECKPOINT VALUE "S".
+
+       01  WS-CONTADOR-CHECKPOINT  PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-INTERVALO PIC 9(6) VALUE 500.
+
+       01  WS-EXTRATO-EOF-SW PIC X VALUE "N".
+           88 WS-EXTRATO-EOF VALUE "S".
+
+       01  WS-PAGINA          PIC 9(3) VALUE 0.
+       01  WS-LINHAS-PAGINA   PIC 99   VALUE 0.
+       01  WS-MAX-LINHAS      PIC 99   VALUE 20.
+
+       01  WS-DEPARTAMENTO-ATUAL PIC X(15) VALUE SPACES.
+       01  WS-SUBTOTAL-DEPTO     PIC 9(7)V9(2) VALUE 0.
+       01  WS-TOTAL-GERAL        PIC 9(9)V9(2) VALUE 0.
+       01  WS-QTD-FUNCIONARIOS   PIC 9(5)      VALUE 0.
+       01  WS-PRIMEIRO-REGISTRO  PIC X VALUE "S".
+           88 WS-E-PRIMEIRO-REGISTRO VALUE "S".
+
+       01  WS-SORT-STATUS PIC X VALUE "N".
+           88 WS-SORT-EOF VALUE "S".
+
+       01  WS-LINHA-CABECALHO.
+           05 FILLER PIC X(20) VALUE "FOLHA DE PAGAMENTO".
+           05 FILLER PIC X(10) VALUE "PAGINA: ".
+           05 WS-PAGINA-EDIT PIC ZZ9.
+
+       01  WS-LINHA-DETALHE.
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 WS-D-CODFUNC    PIC 9(6).
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 WS-D-NOME       PIC X(20).
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 WS-D-SALARIO    PIC ZZ.ZZZ,ZZ.
+
+       01  WS-LINHA-SUBTOTAL.
+           05 FILLER          PIC X(10) VALUE "SUBTOTAL ".
+           05 WS-S-DEPARTAMENTO PIC X(15).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 WS-S-VALOR      PIC ZZZ.ZZZ,ZZ.
+
+       01  WS-LINHA-TOTAL-GERAL.
+           05 FILLER          PIC X(15) VALUE "TOTAL GERAL: ".
+           05 WS-T-VALOR      PIC ZZZZZZZ,ZZ.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN OUTPUT RELATORIO.
+
+           IF NOT WS-RELATORIO-OK
+               DISPLAY "FOLHA-PAGAMENTO: ERRO ABRINDO RELATORIO - "
+                       WS-FS-RELATORIO
+               STOP RUN
+           END-IF.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-DEPARTAMENTO SD-CODFUNC
+               INPUT PROCEDURE IS CARREGAR-FUNCIONARIOS
+               OUTPUT PROCEDURE IS IMPRIMIR-FOLHA.
+
+           CLOSE RELATORIO.
+
+           STOP RUN.
+
+      * Only FM-STATUS-ATIVO employees are released to the sort - a
+      * DESLIGADO or AFASTADO employee is excluded from the payroll
+      * register automatically instead of being paid after they left.
+       CARREGAR-FUNCIONARIOS.
+           PERFORM VERIFICAR-CHECKPOINT.
+
+           IF WS-HA-CHECKPOINT
+               PERFORM REPROCESSAR-EXTRATO
+               OPEN EXTEND EXTRATO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT EXTRATO-CHECKPOINT
+           END-IF.
+
+           OPEN INPUT FUNCIONARIO-MASTER.
+
+           IF NOT WS-MASTER-OK
+               DISPLAY "FOLHA-PAGAMENTO: ERRO ABRINDO MASTER - "
+                       WS-FS-MASTER
+               STOP RUN
+           END-IF.
+
+           IF WS-HA-CHECKPOINT
+               DISPLAY "FOLHA-PAGAMENTO: RETOMANDO APOS CODIGO "
+                       WS-CP-ULTIMO-COD
+               MOVE WS-CP-ULTIMO-COD TO FM-CODFUNC
+               START FUNCIONARIO-MASTER KEY IS GREATER THAN FM-CODFUNC
+                   INVALID KEY SET WS-MASTER-EOF TO TRUE
+               END-START
+           END-IF.
+
+           PERFORM UNTIL WS-MASTER-EOF
+               READ FUNCIONARIO-MASTER NEXT RECORD
+                   AT END SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       IF FM-STATUS-ATIVO
+                           MOVE FM-DEPARTAMENTO TO SD-DEPARTAMENTO
+                           MOVE FM-CODFUNC      TO SD-CODFUNC
+                           MOVE FM-NOME         TO SD-NOME
+                           MOVE FM-SALARIO      TO SD-SALARIO
+                           RELEASE SD-FUNCIONARIO
+                           MOVE FM-DEPARTAMENTO TO EX-DEPARTAMENTO
+                           MOVE FM-CODFUNC      TO EX-CODFUNC
+                           MOVE FM-NOME         TO EX-NOME
+                           MOVE FM-SALARIO      TO EX-SALARIO
+                           WRITE EX-LINHA
+                       END-IF
+                       PERFORM CONTROLAR-CHECKPOINT
+               END-READ
+           END-PERFORM.
+
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE EXTRATO-CHECKPOINT.
+           PERFORM LIMPAR-CHECKPOINT.
+           PERFORM LIMPAR-EXTRATO.
+
+      * Replays every record a prior, crashed attempt at this same job
+      * already released to SORT-WORK, read back from
+      * EXTRATO-CHECKPOINT, so the segment processed before the
+      * checkpoint still reaches the final sorted report on a restart
+      * instead of being silently dropped.
+       REPROCESSAR-EXTRATO.
+           OPEN INPUT EXTRATO-CHECKPOINT.
+           IF WS-EXTRATO-OK
+               PERFORM UNTIL WS-EXTRATO-EOF
+                   READ EXTRATO-CHECKPOINT
+                       AT END SET WS-EXTRATO-EOF TO TRUE
+                       NOT AT END
+                           MOVE EX-DEPARTAMENTO TO SD-DEPARTAMENTO
+                           MOVE EX-CODFUNC      TO SD-CODFUNC
+                           MOVE EX-NOME         TO SD-NOME
+                           MOVE EX-SALARIO      TO SD-SALARIO
+                           RELEASE SD-FUNCIONARIO
+                   END-READ
+               END-PERFORM
+               CLOSE EXTRATO-CHECKPOINT
+           END-IF.
+
+       IMPRIMIR-FOLHA.
+           MOVE LOW-VALUES TO WS-DEPARTAMENTO-ATUAL.
+
+           RETURN SORT-WORK
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL WS-SORT-EOF
+               PERFORM PROCESSAR-REGISTRO-ORDENADO
+               RETURN SORT-WORK
+                   AT END SET WS-SORT-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           IF NOT WS-E-PRIMEIRO-REGISTRO
+               PERFORM IMPRIMIR-SUBTOTAL-DEPARTAMENTO
+           END-IF.
+
+           MOVE WS-TOTAL-GERAL TO WS-T-VALOR.
+           MOVE WS-LINHA-TOTAL-GERAL TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           PERFORM GRAVAR-TRAILER.
+
+       PROCESSAR-REGISTRO-ORDENADO.
+           IF WS-E-PRIMEIRO-REGISTRO
+               MOVE SD-DEPARTAMENTO TO WS-DEPARTAMENTO-ATUAL
+               MOVE "N" TO WS-PRIMEIRO-REGISTRO
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF.
+
+           IF SD-DEPARTAMENTO NOT = WS-DEPARTAMENTO-ATUAL
+               PERFORM IMPRIMIR-SUBTOTAL-DEPARTAMENTO
+               MOVE SD-DEPARTAMENTO TO WS-DEPARTAMENTO-ATUAL
+               MOVE 0 TO WS-SUBTOTAL-DEPTO
+           END-IF.
+
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF.
+
+           MOVE SD-CODFUNC TO WS-D-CODFUNC.
+           MOVE SD-NOME    TO WS-D-NOME.
+           MOVE SD-SALARIO TO WS-D-SALARIO.
+           MOVE WS-LINHA-DETALHE TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+           ADD SD-SALARIO TO WS-SUBTOTAL-DEPTO.
+           ADD SD-SALARIO TO WS-TOTAL-GERAL.
+           ADD 1 TO WS-QTD-FUNCIONARIOS.
+
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA TO WS-PAGINA-EDIT.
+           MOVE WS-LINHA-CABECALHO TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           MOVE 0 TO WS-LINHAS-PAGINA.
+
+       IMPRIMIR-SUBTOTAL-DEPARTAMENTO.
+           MOVE WS-DEPARTAMENTO-ATUAL TO WS-S-DEPARTAMENTO.
+           MOVE WS-SUBTOTAL-DEPTO     TO WS-S-VALOR.
+           MOVE WS-LINHA-SUBTOTAL     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+      * Looks for a checkpoint left by a prior run that abended - if
+      * one is found, remembers the last employee code fully
+      * processed so CARREGAR-FUNCIONARIOS can START past it instead
+      * of reprocessing the whole master file.
+       VERIFICAR-CHECKPOINT.
+           MOVE "N" TO WS-RESTART-COM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CP-LINHA TO WS-CP-ULTIMO-COD
+                       MOVE "S" TO WS-RESTART-COM-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Writes the last employee code processed every
+      * WS-CHECKPOINT-INTERVALO records.
+       CONTROLAR-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-CHECKPOINT.
+           IF WS-CONTADOR-CHECKPOINT >= WS-CHECKPOINT-INTERVALO
+               MOVE FM-CODFUNC TO CP-LINHA
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CP-LINHA
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-CONTADOR-CHECKPOINT
+           END-IF.
+
+      * Job ran to completion - clear the checkpoint so the next run
+      * starts from the beginning of the master file again.
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      * Job ran to completion - clear the replayed-records extract too,
+      * so a future crash doesn't replay this run's records again.
+       LIMPAR-EXTRATO.
+           OPEN OUTPUT EXTRATO-CHECKPOINT.
+           CLOSE EXTRATO-CHECKPOINT.
+
+      * Writes the trailer record FOLHA-BALANCO reads back to
+      * independently verify this run's counts.
+       GRAVAR-TRAILER.
+           MOVE WS-QTD-FUNCIONARIOS TO TR-QTD-FUNCIONARIOS.
+           MOVE WS-TOTAL-GERAL      TO TR-TOTAL-SALARIOS.
+           OPEN OUTPUT TRAILER-FILE.
+           WRITE TR-LINHA.
+           CLOSE TRAILER-FILE.
+
+       END PROGRAM FOLHA-PAGAMENTO.
