@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-ESCOLARIDADE.
+
+      * Reads every PESSOA-MASTER record (course/prog31.cob) and
+      * counts headcount per ESCOLARIDADE bucket, so HR can see where
+      * to target training investment instead of checking one record
+      * at a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOA-MASTER ASSIGN TO "data/pessoa.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-COD
+               FILE STATUS IS WS-FS-PESSOA.
+
+           SELECT RELATORIO-SAIDA ASSIGN TO
+                   "data/relatorio-escolaridade.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PESSOA-MASTER.
+       01  PM-PESSOA.
+           05 PM-COD           PIC 9(6).
+           05 PM-NOME          PIC X(20).
+           05 PM-ESCOLARIDADE  PIC X(2).
+              88 PM-ENSINO-FUNDAMENTAL VALUE "F ".
+              88 PM-ENSINO-MEDIO       VALUE "M ".
+              88 PM-ENSINO-SUPERIOR    VALUE "S ".
+              88 PM-POS-GRADUACAO      VALUE "PG".
+              88 PM-MESTRADO           VALUE "ME".
+              88 PM-DOUTORADO          VALUE "DO".
+           05 PM-DATA-NASCIMENTO PIC 9(8).
+           05 PM-DATA-ADMISSAO   PIC 9(8).
+           05 PM-RUA           PIC X(20).
+           05 PM-CPF           PIC X(11).
+
+       FD  RELATORIO-SAIDA.
+       01  RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-PESSOA PIC XX.
+           88 WS-PESSOA-OK  VALUE "00".
+           88 WS-PESSOA-EOF VALUE "10".
+
+       01  WS-FS-SAIDA PIC XX.
+           88 WS-SAIDA-OK VALUE "00".
+
+       01  WS-QTD-FUNDAMENTAL PIC 9(5) VALUE 0.
+       01  WS-QTD-MEDIO       PIC 9(5) VALUE 0.
+       01  WS-QTD-SUPERIOR    PIC 9(5) VALUE 0.
+       01  WS-QTD-POS         PIC 9(5) VALUE 0.
+       01  WS-QTD-MESTRADO    PIC 9(5) VALUE 0.
+       01  WS-QTD-DOUTORADO   PIC 9(5) VALUE 0.
+       01  WS-QTD-TOTAL       PIC 9(5) VALUE 0.
+
+       01  WS-LINHA-CONTAGEM.
+           05 WS-L-ROTULO PIC X(20).
+           05 WS-L-QTD    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT PESSOA-MASTER.
+
+           IF NOT WS-PESSOA-OK
+               DISPLAY "RELATORIO-ESCOLARIDADE: ERRO ABRINDO PESSOA - "
+                       WS-FS-PESSOA
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELATORIO-SAIDA.
+
+           IF NOT WS-SAIDA-OK
+               DISPLAY "RELATORIO-ESCOLARIDADE: ERRO ABRINDO SAIDA - "
+                       WS-FS-SAIDA
+               CLOSE PESSOA-MASTER
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-PESSOA-EOF
+               READ PESSOA-MASTER NEXT RECORD
+                   AT END SET WS-PESSOA-EOF TO TRUE
+                   NOT AT END PERFORM CONTAR-ESCOLARIDADE
+               END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIMIR-RESUMO.
+
+           CLOSE PESSOA-MASTER.
+           CLOSE RELATORIO-SAIDA.
+
+           STOP RUN.
+
+       CONTAR-ESCOLARIDADE.
+           ADD 1 TO WS-QTD-TOTAL.
+           EVALUATE TRUE
+               WHEN PM-ENSINO-FUNDAMENTAL ADD 1 TO WS-QTD-FUNDAMENTAL
+               WHEN PM-ENSINO-MEDIO       ADD 1 TO WS-QTD-MEDIO
+               WHEN PM-ENSINO-SUPERIOR    ADD 1 TO WS-QTD-SUPERIOR
+               WHEN PM-POS-GRADUACAO      ADD 1 TO WS-QTD-POS
+               WHEN PM-MESTRADO           ADD 1 TO WS-QTD-MESTRADO
+               WHEN PM-DOUTORADO          ADD 1 TO WS-QTD-DOUTORADO
+               WHEN OTHER
+                   DISPLAY "RELATORIO-ESCOLARIDADE: ESCOLARIDADE "
+                           "DESCONHECIDA - " PM-COD " " PM-ESCOLARIDADE
+           END-EVALUATE.
+
+       IMPRIMIR-RESUMO.
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING "HEADCOUNT POR ESCOLARIDADE"
+               DELIMITED BY SIZE INTO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "ENSINO FUNDAMENTAL"  TO WS-L-ROTULO.
+           MOVE WS-QTD-FUNDAMENTAL    TO WS-L-QTD.
+           MOVE WS-LINHA-CONTAGEM     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "ENSINO MEDIO"        TO WS-L-ROTULO.
+           MOVE WS-QTD-MEDIO          TO WS-L-QTD.
+           MOVE WS-LINHA-CONTAGEM     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "ENSINO SUPERIOR"     TO WS-L-ROTULO.
+           MOVE WS-QTD-SUPERIOR       TO WS-L-QTD.
+           MOVE WS-LINHA-CONTAGEM     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "POS-GRADUACAO"       TO WS-L-ROTULO.
+           MOVE WS-QTD-POS            TO WS-L-QTD.
+           MOVE WS-LINHA-CONTAGEM     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "MESTRADO"            TO WS-L-ROTULO.
+           MOVE WS-QTD-MESTRADO       TO WS-L-QTD.
+           MOVE WS-LINHA-CONTAGEM     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "DOUTORADO"           TO WS-L-ROTULO.
+           MOVE WS-QTD-DOUTORADO      TO WS-L-QTD.
+           MOVE WS-LINHA-CONTAGEM     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "TOTAL"               TO WS-L-ROTULO.
+           MOVE WS-QTD-TOTAL          TO WS-L-QTD.
+           MOVE WS-LINHA-CONTAGEM     TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           DISPLAY "RELATORIO DE ESCOLARIDADE GERADO - " WS-QTD-TOTAL
+                   " REGISTROS".
+
+       END PROGRAM RELATORIO-ESCOLARIDADE.
