@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUNCIONARIOS-AFASTADOS.
+
+      * Scans FUNCIONARIO-MASTER for anyone DESLIGADO or AFASTADO whose
+      * STATUS-DATA-EFETIVA is more than WS-N-DIAS-LIMITE days in the
+      * past and flags them on a report, so the payroll register job
+      * (batch/folha_pagamento.cob, which already excludes anyone not
+      * FM-STATUS-ATIVO) has an independent list to reconcile against
+      * instead of trusting the exclusion silently.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "data/funcmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FM-CODFUNC
+               ALTERNATE RECORD KEY IS FM-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT RELATORIO-SAIDA ASSIGN TO
+                   "data/funcionarios-afastados.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER.
+       01  FM-FUNCIONARIO.
+           05 FM-CODFUNC PIC 9(6).
+           05 FM-NOME  PIC X(20).
+           05 FM-DATA-NASCIMENTO PIC 9(8).
+           05 FM-DATA-ADMISSAO   PIC 9(8).
+           05 FM-DEPARTAMENTO PIC X(15).
+           05 FM-ENDERECO.
+               10 FM-CEP            PIC X(9).
+               10 FM-RUA            PIC X(20).
+               10 FM-NUMEROENDERECO PIC 9(4).
+               10 FM-COMPLEMENTO    PIC X(20).
+               10 FM-CIDADE         PIC X(20).
+               10 FM-ESTADO         PIC X(2).
+           05 FM-TELEFONE.
+               10 FM-DDD             PIC 9(2).
+               10 FM-NUMEROTELEFONE  PIC X(9).
+               10 FM-OPERADORA       PIC X(10).
+           05 FM-SALARIO PIC 9(5)V9(2).
+           05 FM-STATUS PIC X(10).
+              88 FM-STATUS-ATIVO     VALUE "ATIVO".
+              88 FM-STATUS-DESLIGADO VALUE "DESLIGADO".
+              88 FM-STATUS-AFASTADO  VALUE "AFASTADO".
+           05 FM-STATUS-DATA-EFETIVA PIC 9(8).
+
+       FD  RELATORIO-SAIDA.
+       01  RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-MASTER PIC XX.
+           88 WS-MASTER-OK  VALUE "00".
+           88 WS-MASTER-EOF VALUE "10".
+
+       01  WS-FS-SAIDA PIC XX.
+           88 WS-SAIDA-OK VALUE "00".
+
+      * Employees DESLIGADO/AFASTADO longer than this are flagged.
+       01  WS-N-DIAS-LIMITE PIC 9(3) VALUE 30.
+
+       01  WS-DATA-HOJE PIC 9(8).
+       01  WS-DIAS-DECORRIDOS PIC S9(6).
+
+       01  WS-QTD-FLAGRADOS PIC 9(5) VALUE 0.
+       01  WS-QTD-TOTAL     PIC 9(5) VALUE 0.
+
+       01  WS-LINHA-DETALHE.
+           05 WS-L-CODFUNC PIC 9(6).
+           05 FILLER       PIC X(1) VALUE SPACE.
+           05 WS-L-NOME    PIC X(20).
+           05 FILLER       PIC X(1) VALUE SPACE.
+           05 WS-L-STATUS  PIC X(10).
+           05 FILLER       PIC X(1) VALUE SPACE.
+           05 WS-L-DIAS    PIC ZZZZ9.
+
+       01  WS-LINHA-RESUMO.
+           05 WS-R-ROTULO PIC X(30).
+           05 WS-R-QTD    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+
+           OPEN INPUT FUNCIONARIO-MASTER.
+
+           IF NOT WS-MASTER-OK
+               DISPLAY "FUNCIONARIOS-AFASTADOS: ERRO ABRINDO MASTER - "
+                       WS-FS-MASTER
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELATORIO-SAIDA.
+
+           IF NOT WS-SAIDA-OK
+               DISPLAY "FUNCIONARIOS-AFASTADOS: ERRO ABRINDO SAIDA - "
+                       WS-FS-SAIDA
+               CLOSE FUNCIONARIO-MASTER
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING "FUNCIONARIOS DESLIGADOS/AFASTADOS HA MAIS DE "
+               WS-N-DIAS-LIMITE " DIAS"
+               DELIMITED BY SIZE INTO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           PERFORM UNTIL WS-MASTER-EOF
+               READ FUNCIONARIO-MASTER NEXT RECORD
+                   AT END SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-QTD-TOTAL
+                       IF FM-STATUS-DESLIGADO OR FM-STATUS-AFASTADO
+                           PERFORM VERIFICAR-PRAZO-AFASTAMENTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM IMPRIMIR-RESUMO.
+
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE RELATORIO-SAIDA.
+
+           STOP RUN.
+
+      * Computes days elapsed since FM-STATUS-DATA-EFETIVA and flags
+      * the employee on the report when that exceeds WS-N-DIAS-LIMITE.
+       VERIFICAR-PRAZO-AFASTAMENTO.
+           COMPUTE WS-DIAS-DECORRIDOS =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE) -
+               FUNCTION INTEGER-OF-DATE(FM-STATUS-DATA-EFETIVA).
+
+           IF WS-DIAS-DECORRIDOS > WS-N-DIAS-LIMITE
+               ADD 1 TO WS-QTD-FLAGRADOS
+               MOVE FM-CODFUNC TO WS-L-CODFUNC
+               MOVE FM-NOME    TO WS-L-NOME
+               MOVE FM-STATUS  TO WS-L-STATUS
+               MOVE WS-DIAS-DECORRIDOS TO WS-L-DIAS
+               MOVE WS-LINHA-DETALHE TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+           END-IF.
+
+       IMPRIMIR-RESUMO.
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "FUNCIONARIOS ANALISADOS"    TO WS-R-ROTULO.
+           MOVE WS-QTD-TOTAL                 TO WS-R-QTD.
+           MOVE WS-LINHA-RESUMO              TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           MOVE "FUNCIONARIOS FLAGRADOS"     TO WS-R-ROTULO.
+           MOVE WS-QTD-FLAGRADOS             TO WS-R-QTD.
+           MOVE WS-LINHA-RESUMO              TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+
+           DISPLAY "FUNCIONARIOS-AFASTADOS: " WS-QTD-FLAGRADOS
+                   " DE " WS-QTD-TOTAL " FUNCIONARIOS FLAGRADOS".
+
+       END PROGRAM FUNCIONARIOS-AFASTADOS.
