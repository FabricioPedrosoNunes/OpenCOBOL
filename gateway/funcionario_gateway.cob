@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUNCIONARIO-GATEWAY.
+
+      * Reads every employee off FUNCIONARIO-MASTER and writes the
+      * versioned FI-INTERFACE-FUNCIONARIO record (copybooks/
+      * FUNCIONARIO-INTERFACE.cpy) to a sequential extract file - the
+      * external data contract a REST/CICS gateway hands to systems
+      * outside this suite.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN TO "data/funcmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-CODFUNC
+               ALTERNATE RECORD KEY IS FM-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT MUNICIPIOS ASSIGN TO "data/municipios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MUN-CEP
+               FILE STATUS IS WS-FS-MUNICIPIO.
+
+           SELECT CORREIOS-CEP ASSIGN TO "data/correios-cep.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP-CEP
+               FILE STATUS IS WS-FS-CORREIOS.
+
+           SELECT INTERFACE-SAIDA ASSIGN TO
+                   "data/funcionario-interface.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER.
+       01  FM-FUNCIONARIO.
+           05 FM-CODFUNC PIC 9(6).
+           05 FM-NOME  PIC X(20).
+           05 FM-DATA-NASCIMENTO PIC 9(8).
+           05 FM-DATA-ADMISSAO   PIC 9(8).
+           05 FM-DEPARTAMENTO PIC X(15).
+           05 FM-ENDERECO.
+               10 FM-CEP            PIC X(9).
+               10 FM-RUA            PIC X(20).
+               10 FM-NUMEROENDERECO PIC 9(4).
+               10 FM-COMPLEMENTO    PIC X(20).
+               10 FM-CIDADE         PIC X(20).
+               10 FM-ESTADO         PIC X(2).
+           05 FM-TELEFONE.
+               10 FM-DDD             PIC 9(2).
+               10 FM-NUMEROTELEFONE  PIC X(9).
+               10 FM-OPERADORA       PIC X(10).
+           05 FM-SALARIO PIC 9(5)V9(2).
+           05 FM-STATUS PIC X(10).
+              88 FM-STATUS-ATIVO     VALUE "ATIVO".
+              88 FM-STATUS-DESLIGADO VALUE "DESLIGADO".
+              88 FM-STATUS-AFASTADO  VALUE "AFASTADO".
+           05 FM-STATUS-DATA-EFETIVA PIC 9(8).
+
+       FD  MUNICIPIOS.
+       COPY MUNICIPIO.
+
+       FD  CORREIOS-CEP.
+       COPY CORREIOSCEP.
+
+       FD  INTERFACE-SAIDA.
+       01  INTERFACE-LINHA PIC X(124).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-MASTER PIC XX.
+           88 WS-MASTER-OK  VALUE "00".
+           88 WS-MASTER-EOF VALUE "10".
+
+       01  WS-FS-MUNICIPIO PIC XX.
+           88 WS-MUNICIPIO-OK       VALUE "00".
+           88 WS-MUNICIPIO-NAOACHOU VALUE "23".
+
+       01  WS-FS-CORREIOS PIC XX.
+           88 WS-CORREIOS-OK       VALUE "00".
+           88 WS-CORREIOS-NAOACHOU VALUE "23".
+
+       01  WS-FS-SAIDA PIC XX.
+           88 WS-SAIDA-OK VALUE "00".
+
+       01  WS-ANO-ATUAL         PIC 9(4).
+       01  WS-MESDIA-ATUAL      PIC 9(4).
+       01  WS-ANO-NASCIMENTO    PIC 9(4).
+       01  WS-MESDIA-NASCIMENTO PIC 9(4).
+
+       COPY FUNCIONARIO.
+
+       COPY FUNCIONARIO-INTERFACE.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT FUNCIONARIO-MASTER.
+
+           IF NOT WS-MASTER-OK
+               DISPLAY "FUNCIONARIO-GATEWAY: ERRO ABRINDO MASTER - "
+                       WS-FS-MASTER
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT MUNICIPIOS.
+
+           IF NOT WS-MUNICIPIO-OK
+               DISPLAY "FUNCIONARIO-GATEWAY: ERRO ABRINDO MUNICIPIOS - "
+                       WS-FS-MUNICIPIO
+               CLOSE FUNCIONARIO-MASTER
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT CORREIOS-CEP.
+
+           IF NOT WS-CORREIOS-OK
+               DISPLAY "FUNCIONARIO-GATEWAY: ERRO ABRINDO "
+                       "CORREIOS-CEP - " WS-FS-CORREIOS
+               CLOSE FUNCIONARIO-MASTER
+               CLOSE MUNICIPIOS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT INTERFACE-SAIDA.
+
+           IF NOT WS-SAIDA-OK
+               DISPLAY "FUNCIONARIO-GATEWAY: ERRO ABRINDO SAIDA - "
+                       WS-FS-SAIDA
+               CLOSE FUNCIONARIO-MASTER
+               CLOSE MUNICIPIOS
+               CLOSE CORREIOS-CEP
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-NEXT-FUNCIONARIO.
+
+           PERFORM UNTIL WS-MASTER-EOF
+               MOVE FM-CODFUNC        TO COD
+               MOVE FM-NOME           TO NOME
+               MOVE FM-DATA-NASCIMENTO TO DATA-NASCIMENTO
+               MOVE FM-DATA-ADMISSAO   TO DATA-ADMISSAO
+               PERFORM CALCULA-IDADE
+               MOVE FM-DEPARTAMENTO   TO DEPARTAMENTO
+               MOVE FM-CEP            TO CEP
+               MOVE FM-DDD            TO DDD
+               MOVE FM-NUMEROTELEFONE TO NUMEROTELEFONE
+               MOVE FM-SALARIO        TO SALARIO
+
+               PERFORM BUSCAR-MUNICIPIO-POR-CEP
+               PERFORM CALCULA-SALARIO-LIQUIDO
+               PERFORM MONTA-INTERFACE
+
+               MOVE FI-INTERFACE-FUNCIONARIO TO INTERFACE-LINHA
+               WRITE INTERFACE-LINHA
+
+               PERFORM READ-NEXT-FUNCIONARIO
+           END-PERFORM.
+
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE MUNICIPIOS.
+           CLOSE CORREIOS-CEP.
+           CLOSE INTERFACE-SAIDA.
+
+           STOP RUN.
+
+       READ-NEXT-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET WS-MASTER-EOF TO TRUE
+           END-READ.
+
+      * Resolves CIDADE/ESTADO from CEP against the municipality
+      * reference file, and RUA from the periodic Correios CEP batch
+      * extract, the same way course/prog28.cob does, instead of
+      * exposing FM-CIDADE/FM-ESTADO/FM-RUA straight off the master
+      * record - no program in this suite ever writes those fields
+      * back to data/funcmast.dat, so they carry whatever unverified
+      * data was loaded externally.
+       BUSCAR-MUNICIPIO-POR-CEP.
+           MOVE SPACES TO CIDADE.
+           MOVE SPACES TO ESTADO.
+           MOVE CEP TO MUN-CEP.
+           READ MUNICIPIOS
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO-GATEWAY: CEP NAO ENCONTRADO - "
+                           CEP
+               NOT INVALID KEY
+                   MOVE MUN-CIDADE TO CIDADE
+                   MOVE MUN-ESTADO TO ESTADO
+           END-READ.
+
+           MOVE CEP TO CEP-CEP.
+           READ CORREIOS-CEP
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO-GATEWAY: CEP NAO ENCONTRADO "
+                           "NO EXTRATO DOS CORREIOS - " CEP
+               NOT INVALID KEY
+                   MOVE CEP-RUA TO RUA
+           END-READ.
+
+      * Computes IDADE fresh from DATA-NASCIMENTO every time it is
+      * performed, instead of trusting a stored age fact.
+       CALCULA-IDADE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+           MOVE FUNCTION CURRENT-DATE(5:4) TO WS-MESDIA-ATUAL.
+           MOVE DATA-NASCIMENTO(1:4)       TO WS-ANO-NASCIMENTO.
+           MOVE DATA-NASCIMENTO(5:4)       TO WS-MESDIA-NASCIMENTO.
+
+           COMPUTE IDADE = WS-ANO-ATUAL - WS-ANO-NASCIMENTO.
+           IF WS-MESDIA-ATUAL < WS-MESDIA-NASCIMENTO
+               SUBTRACT 1 FROM IDADE
+           END-IF.
+
+       CALCULA-SALARIO-LIQUIDO.
+           MOVE SALARIO TO SALARIO-BRUTO.
+           COMPUTE SALARIO-INSS ROUNDED = SALARIO-BRUTO * 0.11.
+           COMPUTE SALARIO-IRRF ROUNDED =
+               (SALARIO-BRUTO - SALARIO-INSS) * 0.15.
+           COMPUTE SALARIO-LIQUIDO ROUNDED =
+               SALARIO-BRUTO - SALARIO-INSS - SALARIO-IRRF.
+
+      * Builds the versioned FI- record from the canonical
+      * FUNCIONARIO data just loaded for this employee.
+       MONTA-INTERFACE.
+           MOVE "1.0"            TO FI-VERSAO.
+           MOVE COD              TO FI-COD.
+           MOVE NOME             TO FI-NOME.
+           MOVE DEPARTAMENTO     TO FI-DEPARTAMENTO.
+           MOVE IDADE            TO FI-IDADE.
+           MOVE CEP              TO FI-CEP.
+           MOVE RUA              TO FI-RUA.
+           MOVE CIDADE           TO FI-CIDADE.
+           MOVE ESTADO           TO FI-ESTADO.
+           MOVE DDD              TO FI-DDD.
+           MOVE NUMEROTELEFONE   TO FI-NUMEROTELEFONE.
+           MOVE SALARIO-BRUTO    TO FI-SALARIO-BRUTO.
+           MOVE SALARIO-LIQUIDO  TO FI-SALARIO-LIQUIDO.
+
+       END PROGRAM FUNCIONARIO-GATEWAY.
