@@ -1,34 +1,343 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG28.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER ASSIGN DYNAMIC WS-MASTER-ARQUIVO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-CODFUNC
+               ALTERNATE RECORD KEY IS FM-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT MUNICIPIOS ASSIGN TO "data/municipios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MUN-CEP
+               FILE STATUS IS WS-FS-MUNICIPIO.
+
+           SELECT CORREIOS-CEP ASSIGN TO "data/correios-cep.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP-CEP
+               FILE STATUS IS WS-FS-CORREIOS.
+
+           SELECT AUDITTRAIL ASSIGN TO "data/audittrail.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER.
+       01  FM-FUNCIONARIO.
+           05 FM-CODFUNC PIC 9(6).
+           05 FM-NOME  PIC X(20).
+           05 FM-DATA-NASCIMENTO PIC 9(8).
+           05 FM-DATA-ADMISSAO   PIC 9(8).
+           05 FM-DEPARTAMENTO PIC X(15).
+           05 FM-ENDERECO.
+               10 FM-CEP            PIC X(9).
+               10 FM-RUA            PIC X(20).
+               10 FM-NUMEROENDERECO PIC 9(4).
+               10 FM-COMPLEMENTO    PIC X(20).
+               10 FM-CIDADE         PIC X(20).
+               10 FM-ESTADO         PIC X(2).
+           05 FM-TELEFONE.
+               10 FM-DDD             PIC 9(2).
+               10 FM-NUMEROTELEFONE  PIC X(9).
+               10 FM-OPERADORA       PIC X(10).
+           05 FM-SALARIO PIC 9(5)V9(2).
+           05 FM-STATUS PIC X(10).
+              88 FM-STATUS-ATIVO     VALUE "ATIVO".
+              88 FM-STATUS-DESLIGADO VALUE "DESLIGADO".
+              88 FM-STATUS-AFASTADO  VALUE "AFASTADO".
+           05 FM-STATUS-DATA-EFETIVA PIC 9(8).
+
+       FD  MUNICIPIOS.
+       COPY MUNICIPIO.
+
+       FD  CORREIOS-CEP.
+       COPY CORREIOSCEP.
+
+       FD  AUDITTRAIL.
+       COPY AUDITTRAIL.
+
        WORKING-STORAGE SECTION.
 
-       01  FUNCIONARIO.
-            05 NOME  PIC X(20).
-            05 IDADE PIC 9(3).
-            05 ENDERECO.
-                10 CEP            PIC X(9).
-                10 RUA            PIC X(20).
-                10 NUMEROENDERECO PIC 9(4).
-            05 TELEFONE.
-                10 NUMEROTELEFONE PIC X(11).
-                10 OPERADORA      PIC X(10).
-            05 SALARIO PIC 9(5)V9(2).
+       01  WS-FS-MASTER    PIC XX.
+           88 WS-MASTER-OK     VALUE "00".
+           88 WS-MASTER-EOF    VALUE "10".
+
+       01  WS-FS-MUNICIPIO PIC XX.
+           88 WS-MUNICIPIO-OK       VALUE "00".
+           88 WS-MUNICIPIO-NAOACHOU VALUE "23".
+
+       01  WS-FS-CORREIOS PIC XX.
+           88 WS-CORREIOS-OK       VALUE "00".
+           88 WS-CORREIOS-NAOACHOU VALUE "23".
+
+       01  WS-FS-AUDITORIA PIC XX.
+           88 WS-AUDITORIA-OK VALUE "00".
+
+       01  WS-AUD-CAMPO  PIC X(15).
+       01  WS-AUD-DEPOIS PIC X(30).
+
+       01  WS-HIST-IDX   PIC 99.
+
+       01  WS-NOME-BUSCA PIC X(20).
+
+      * Run-mode switch: a TEST run reads a separate test-only
+      * FUNCIONARIO-MASTER instead of the real production master, so a
+      * TEST run can never even read (let alone write) production
+      * payroll data. Defaults to PRODUCAO when RUN-MODE is
+      * unset/anything else.
+       01  WS-RUN-MODE PIC X(10).
+           88 WS-MODO-TESTE    VALUE "TESTE".
+           88 WS-MODO-PRODUCAO VALUE "PRODUCAO".
+
+       01  WS-MASTER-ARQUIVO PIC X(40).
+
+      * Working fields for CALCULA-IDADE-TEMPO - computes IDADE and
+      * tenure fresh from DATA-NASCIMENTO/DATA-ADMISSAO instead of
+      * trusting a stored age that would drift out of date.
+       01  WS-ANO-ATUAL          PIC 9(4).
+       01  WS-MESDIA-ATUAL       PIC 9(4).
+       01  WS-ANO-NASCIMENTO     PIC 9(4).
+       01  WS-MESDIA-NASCIMENTO  PIC 9(4).
+       01  WS-ANO-ADMISSAO       PIC 9(4).
+       01  WS-MESDIA-ADMISSAO    PIC 9(4).
+       01  WS-TEMPO-CASA-ANOS    PIC 99.
+
+       COPY FUNCIONARIO.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-            MOVE 'FABRICIO' TO NOME.
-            MOVE 24 TO IDADE.
-            MOVE '99010090' TO CEP.
-            MOVE 'XV DE NOVEMBRO' TO RUA.
-            MOVE 940 TO NUMEROENDERECO.
-            MOVE '991751586' TO NUMEROTELEFONE.
-            MOVE 'CLARO' TO OPERADORA.
-            MOVE 1234.56 TO SALARIO.
-
-            DISPLAY FUNCIONARIO.
-
-            STOP RUN.
+           PERFORM DEFINIR-MODO-EXECUCAO.
+
+           OPEN INPUT FUNCIONARIO-MASTER.
+
+           IF NOT WS-MASTER-OK
+               DISPLAY "PROG28: ERRO NA ABERTURA - " WS-FS-MASTER
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT MUNICIPIOS.
+
+           IF NOT WS-MUNICIPIO-OK
+               DISPLAY "PROG28: ERRO NA ABERTURA MUNICIPIOS - "
+                       WS-FS-MUNICIPIO
+               CLOSE FUNCIONARIO-MASTER
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT CORREIOS-CEP.
+
+           IF NOT WS-CORREIOS-OK
+               DISPLAY "PROG28: ERRO NA ABERTURA CORREIOS-CEP - "
+                       WS-FS-CORREIOS
+               CLOSE FUNCIONARIO-MASTER
+               CLOSE MUNICIPIOS
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDITTRAIL.
+
+           DISPLAY "INFORME UM NOME PARA BUSCA RAPIDA (OU EM BRANCO)".
+           ACCEPT WS-NOME-BUSCA.
+           IF WS-NOME-BUSCA NOT = SPACES
+               PERFORM BUSCAR-FUNCIONARIO-POR-NOME
+           END-IF.
+
+           DISPLAY "===== FOLHA DE FUNCIONARIOS =====".
+
+           MOVE LOW-VALUES TO FM-CODFUNC.
+           START FUNCIONARIO-MASTER KEY IS NOT LESS THAN FM-CODFUNC
+               INVALID KEY
+                   SET WS-MASTER-EOF TO TRUE
+           END-START.
+           IF NOT WS-MASTER-EOF
+               PERFORM READ-NEXT-FUNCIONARIO
+           END-IF.
+
+           PERFORM UNTIL WS-MASTER-EOF
+               MOVE FM-CODFUNC          TO COD
+               MOVE FM-NOME             TO NOME
+               MOVE FM-DATA-NASCIMENTO  TO DATA-NASCIMENTO
+               MOVE FM-DATA-ADMISSAO    TO DATA-ADMISSAO
+               PERFORM CALCULA-IDADE-TEMPO
+               MOVE FM-DEPARTAMENTO     TO DEPARTAMENTO
+               MOVE FM-CEP              TO CEP
+               MOVE FM-RUA              TO RUA
+               MOVE FM-NUMEROENDERECO   TO NUMEROENDERECO
+               MOVE FM-COMPLEMENTO      TO COMPLEMENTO
+               MOVE FM-DDD              TO DDD
+               MOVE FM-NUMEROTELEFONE   TO NUMEROTELEFONE
+               MOVE FM-OPERADORA        TO OPERADORA
+               MOVE FM-SALARIO          TO SALARIO
+               MOVE FM-STATUS           TO STATUS-FUNCIONARIO
+               MOVE FM-STATUS-DATA-EFETIVA TO STATUS-DATA-EFETIVA
+
+               PERFORM BUSCAR-MUNICIPIO-POR-CEP
+               PERFORM VALIDAR-OPERADORA
+               PERFORM CALCULA-SALARIO-LIQUIDO
+               PERFORM AUDITAR-FUNCIONARIO
+               PERFORM REGISTRAR-HISTORICO-SALARIAL
+               PERFORM IMPRIMIR-HISTORICO-SALARIAL
+
+               DISPLAY FUNCIONARIO
+               DISPLAY "TEMPO DE CASA (ANOS): " WS-TEMPO-CASA-ANOS
+               DISPLAY "STATUS...............: " STATUS-FUNCIONARIO
+
+               PERFORM READ-NEXT-FUNCIONARIO
+           END-PERFORM.
+
+           CLOSE FUNCIONARIO-MASTER.
+           CLOSE MUNICIPIOS.
+           CLOSE CORREIOS-CEP.
+           CLOSE AUDITTRAIL.
+
+           STOP RUN.
+
+      * Reads the RUN-MODE environment variable and points
+      * WS-MASTER-ARQUIVO at the test or production FUNCIONARIO-MASTER
+      * file accordingly. Must run before OPEN.
+       DEFINIR-MODO-EXECUCAO.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "RUN-MODE".
+           IF WS-MODO-TESTE
+               MOVE "data/funcmast-teste.dat" TO WS-MASTER-ARQUIVO
+               DISPLAY "PROG28: EXECUTANDO EM MODO TESTE - LENDO DE "
+                       WS-MASTER-ARQUIVO
+           ELSE
+               MOVE "PRODUCAO" TO WS-RUN-MODE
+               MOVE "data/funcmast.dat" TO WS-MASTER-ARQUIVO
+           END-IF.
+
+       READ-NEXT-FUNCIONARIO.
+           READ FUNCIONARIO-MASTER NEXT RECORD
+               AT END SET WS-MASTER-EOF TO TRUE
+           END-READ.
+
+      * Looks an employee up directly by name via the FM-NOME
+      * alternate index instead of scanning the whole master file
+      * sequentially. This repositions the file by FM-NOME, so
+      * MAIN-PROCEDURE issues its own START on FM-CODFUNC afterward
+      * before the roster loop resumes sequential reads - a MOVE to
+      * the key field alone does not reposition an indexed file.
+       BUSCAR-FUNCIONARIO-POR-NOME.
+           MOVE WS-NOME-BUSCA TO FM-NOME.
+           READ FUNCIONARIO-MASTER KEY IS FM-NOME
+               INVALID KEY
+                   DISPLAY "PROG28: NOME NAO ENCONTRADO - "
+                           WS-NOME-BUSCA
+               NOT INVALID KEY
+                   DISPLAY "ENCONTRADO: " FM-CODFUNC " " FM-NOME
+           END-READ.
+
+      * Resolves CIDADE/ESTADO from CEP against the municipality
+      * reference file, and RUA from the periodic Correios CEP batch
+      * extract, instead of relying on whatever an operator typed by
+      * hand. COMPLEMENTO has no verified external source and is moved
+      * straight from FM-COMPLEMENTO in the roster loop.
+       BUSCAR-MUNICIPIO-POR-CEP.
+           MOVE SPACES TO CIDADE.
+           MOVE SPACES TO ESTADO.
+           MOVE CEP TO MUN-CEP.
+           READ MUNICIPIOS
+               INVALID KEY
+                   DISPLAY "PROG28: CEP NAO ENCONTRADO - " CEP
+               NOT INVALID KEY
+                   MOVE MUN-CIDADE TO CIDADE
+                   MOVE MUN-ESTADO TO ESTADO
+           END-READ.
+
+           MOVE CEP TO CEP-CEP.
+           READ CORREIOS-CEP
+               INVALID KEY
+                   DISPLAY "PROG28: CEP NAO ENCONTRADO NO EXTRATO "
+                           "DOS CORREIOS - " CEP
+               NOT INVALID KEY
+                   MOVE CEP-RUA TO RUA
+           END-READ.
+
+      * Rejects operadoras our SMS payroll-notification vendor does
+      * not support.
+       VALIDAR-OPERADORA.
+           IF NOT OPERADORA-VALIDA
+               DISPLAY "PROG28: OPERADORA NAO HOMOLOGADA - "
+                       OPERADORA
+           END-IF.
+
+      * Computes IDADE and WS-TEMPO-CASA-ANOS fresh from DATA-
+      * NASCIMENTO/DATA-ADMISSAO every time it is performed, instead
+      * of trusting a stored age/tenure fact that would go stale.
+       CALCULA-IDADE-TEMPO.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+           MOVE FUNCTION CURRENT-DATE(5:4) TO WS-MESDIA-ATUAL.
+           MOVE DATA-NASCIMENTO(1:4)       TO WS-ANO-NASCIMENTO.
+           MOVE DATA-NASCIMENTO(5:4)       TO WS-MESDIA-NASCIMENTO.
+           MOVE DATA-ADMISSAO(1:4)         TO WS-ANO-ADMISSAO.
+           MOVE DATA-ADMISSAO(5:4)         TO WS-MESDIA-ADMISSAO.
+
+           COMPUTE IDADE = WS-ANO-ATUAL - WS-ANO-NASCIMENTO.
+           IF WS-MESDIA-ATUAL < WS-MESDIA-NASCIMENTO
+               SUBTRACT 1 FROM IDADE
+           END-IF.
+
+           COMPUTE WS-TEMPO-CASA-ANOS = WS-ANO-ATUAL - WS-ANO-ADMISSAO.
+           IF WS-MESDIA-ATUAL < WS-MESDIA-ADMISSAO
+               SUBTRACT 1 FROM WS-TEMPO-CASA-ANOS
+           END-IF.
+
+       CALCULA-SALARIO-LIQUIDO.
+           MOVE SALARIO TO SALARIO-BRUTO.
+           COMPUTE SALARIO-INSS ROUNDED = SALARIO-BRUTO * 0.11.
+           COMPUTE SALARIO-IRRF ROUNDED =
+               (SALARIO-BRUTO - SALARIO-INSS) * 0.15.
+           COMPUTE SALARIO-LIQUIDO ROUNDED =
+               SALARIO-BRUTO - SALARIO-INSS - SALARIO-IRRF.
+
+      * Logs the NOME/SALARIO/ENDERECO values loaded for this
+      * employee into AUDITTRAIL - PROG28 only reads the master, so
+      * every image here is a LEITURA (there is no "before" value).
+       AUDITAR-FUNCIONARIO.
+           MOVE "NOME"     TO WS-AUD-CAMPO
+           MOVE NOME       TO WS-AUD-DEPOIS
+           PERFORM REGISTRAR-AUDITORIA
+           MOVE "SALARIO"  TO WS-AUD-CAMPO
+           MOVE SALARIO    TO WS-AUD-DEPOIS
+           PERFORM REGISTRAR-AUDITORIA
+           MOVE "ENDERECO" TO WS-AUD-CAMPO
+           MOVE RUA        TO WS-AUD-DEPOIS
+           PERFORM REGISTRAR-AUDITORIA.
+
+      * Appends this run's salary observation to SALARIO-HISTORICO.
+      * FUNCIONARIO-MASTER carries no prior-raise data yet, so today's
+      * SALARIO-BRUTO is the only entry on file each run; the table
+      * and report are ready to show real multi-run history once the
+      * master file is widened to persist it.
+       REGISTRAR-HISTORICO-SALARIAL.
+           MOVE 1 TO SALARIO-HISTORICO-QTD.
+           MOVE SALARIO-BRUTO TO SH-VALOR(1).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SH-DATA-EFETIVA(1).
+
+       IMPRIMIR-HISTORICO-SALARIAL.
+           DISPLAY "HISTORICO SALARIAL - " NOME.
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-IDX > SALARIO-HISTORICO-QTD
+               DISPLAY "  " SH-DATA-EFETIVA(WS-HIST-IDX)
+                       " " SH-VALOR(WS-HIST-IDX)
+           END-PERFORM.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "PROG28"      TO AT-PROGRAMA.
+           MOVE "LEITURA"     TO AT-OPERACAO.
+           MOVE WS-AUD-CAMPO  TO AT-CAMPO.
+           MOVE SPACES        TO AT-VALOR-ANTES.
+           MOVE WS-AUD-DEPOIS TO AT-VALOR-DEPOIS.
+           WRITE AT-REGISTRO-AUDITORIA.
+
        END PROGRAM PROG28.
