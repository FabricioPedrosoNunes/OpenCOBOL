@@ -1,62 +1,463 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG31.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOA-MASTER ASSIGN DYNAMIC WS-PESSOA-ARQUIVO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-COD
+               FILE STATUS IS WS-FS-PESSOA.
+
+           SELECT AUDITTRAIL ASSIGN TO "data/audittrail.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  PESSOA-MASTER.
+       01  PM-PESSOA.
+           05 PM-COD           PIC 9(6).
+           05 PM-NOME          PIC X(20).
+           05 PM-ESCOLARIDADE  PIC X(2).
+           05 PM-DATA-NASCIMENTO PIC 9(8).
+           05 PM-DATA-ADMISSAO   PIC 9(8).
+           05 PM-RUA           PIC X(20).
+           05 PM-CPF           PIC X(11).
+
+       FD  AUDITTRAIL.
+       COPY AUDITTRAIL.
+
        WORKING-STORAGE SECTION.
       * Variável 66 serve para "renomear"
       * Variável 77 não pode ser um record
       * Variável 88 otimizada para testes
 
-       77  NOME PIC X(10).
+       77  WS-NOME PIC X(10).
 
        01  PESSOA.
            05 PESSOA-NOME PIC X(10).
-           05 PESSOA-ESCOLARIDADE PIC X.
-              88 ENSINO-FUNDAMENTAL VALUE "F".
-              88 ENSINO-MEDIO       VALUE "M".
-              88 ENSINO-SUPERIOR    VALUE "S".
-
-       01  FUNCIONARIO.
-           05 COD PIC 99.
-           05 FILLER PIC X(1) VALUE "*".
-           05 IDADE PIC 99.
-           05 FILLER PIC X(1) VALUE "*".
-           05 ENDERECO PIC X(20).
+           05 PESSOA-ESCOLARIDADE PIC X(2).
+              88 ENSINO-FUNDAMENTAL VALUE "F ".
+              88 ENSINO-MEDIO       VALUE "M ".
+              88 ENSINO-SUPERIOR    VALUE "S ".
+              88 POS-GRADUACAO     VALUE "PG".
+              88 MESTRADO          VALUE "ME".
+              88 DOUTORADO         VALUE "DO".
+           05 PESSOA-CPF PIC X(11).
+
+      * Canonical employee record (copybooks/FUNCIONARIO.cpy) - the
+      * same interchange layout PROG28 and PROG29 use.
+       COPY FUNCIONARIO.
 
        66  FUNCIONARIO-DETALHES RENAMES COD THRU IDADE.
 
+      * Isolates just the address portion of FUNCIONARIO so the badge-
+      * printing report can pull the location card without also
+      * dragging in COD/IDADE the way FUNCIONARIO-DETALHES does.
+       66  FUNCIONARIO-ENDERECO RENAMES ENDERECO.
+
+       01  WS-FS-PESSOA PIC XX.
+           88 WS-PESSOA-OK          VALUE "00".
+           88 WS-PESSOA-NAO-ACHOU   VALUE "23".
+           88 WS-PESSOA-DUPLICADO   VALUE "22".
+           88 WS-PESSOA-NAO-EXISTE  VALUE "35".
+
+       01  WS-FS-AUDITORIA PIC XX.
+           88 WS-AUDITORIA-OK VALUE "00".
+
+       01  WS-AUD-OPERACAO PIC X(10).
+       01  WS-AUD-CAMPO    PIC X(15).
+       01  WS-AUD-ANTES    PIC X(30).
+       01  WS-AUD-DEPOIS   PIC X(30).
+
+       01  WS-COD-VALIDO   PIC X VALUE "N".
+       01  WS-IDADE-VALIDA PIC X VALUE "N".
+
+      * Fields for computing IDADE fresh from DATA-NASCIMENTO/
+      * DATA-ADMISSAO instead of trusting a typed-in age fact.
+       01  WS-ANO-ATUAL         PIC 9(4).
+       01  WS-MESDIA-ATUAL      PIC 9(4).
+       01  WS-ANO-NASCIMENTO    PIC 9(4).
+       01  WS-MESDIA-NASCIMENTO PIC 9(4).
+       01  WS-ANO-ADMISSAO      PIC 9(4).
+       01  WS-MESDIA-ADMISSAO   PIC 9(4).
+       01  WS-TEMPO-CASA-ANOS   PIC 99.
+
+      * Reusable modulus-11 check-digit calculator/validator for
+      * PESSOA-CPF, built the same way as PROG24's WS-M11-* fields but
+      * with descending weights over a growing prefix instead of
+      * cycling weights 2-9, matching the real CPF check-digit rule.
+       01  WS-CPF-TAMANHO     PIC 99.
+       01  WS-CPF-DIGITO-CHAR PIC X.
+       01  WS-CPF-DIGITO-NUM  PIC 9.
+       01  WS-CPF-POS         PIC 99.
+       01  WS-CPF-PESO        PIC 99.
+       01  WS-CPF-SOMA        PIC 9(5).
+       01  WS-CPF-RESTO       PIC 99.
+       01  WS-CPF-DIGITO-CALC PIC 9.
+       01  WS-CPF-DIGITO-INF  PIC 9.
+       01  WS-CPF-STATUS      PIC X.
+           88 CPF-VALIDO      VALUE "S".
+           88 CPF-INVALIDO    VALUE "N".
+
+       01  WS-OPCAO       PIC 9 VALUE 0.
+       01  WS-CONTINUAR   PIC X VALUE "S".
+           88 WS-DEVE-CONTINUAR VALUE "S".
+
+      * Run-mode switch: a TEST run is pointed at a separate test-only
+      * indexed file instead of the real production PESSOA-MASTER, so
+      * it is impossible for a TEST run to change production data.
+      * Defaults to PRODUCAO when RUN-MODE is unset/anything else.
+       01  WS-RUN-MODE PIC X(10).
+           88 WS-MODO-TESTE    VALUE "TESTE".
+           88 WS-MODO-PRODUCAO VALUE "PRODUCAO".
+
+       01  WS-PESSOA-ARQUIVO PIC X(40).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM DEFINIR-MODO-EXECUCAO.
+
+           OPEN I-O PESSOA-MASTER.
+
+           IF WS-PESSOA-NAO-EXISTE
+      * arquivo ainda nao existe - cria vazio
+               CLOSE PESSOA-MASTER
+               OPEN OUTPUT PESSOA-MASTER
+               CLOSE PESSOA-MASTER
+               OPEN I-O PESSOA-MASTER
+           END-IF.
+
+           IF NOT WS-PESSOA-OK
+               DISPLAY "PROG31: ERRO NA ABERTURA - " WS-FS-PESSOA
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDITTRAIL.
+
+           PERFORM UNTIL NOT WS-DEVE-CONTINUAR
+               PERFORM EXIBIR-MENU
+               PERFORM PROCESSAR-OPCAO
+           END-PERFORM.
+
+           CLOSE PESSOA-MASTER.
+           CLOSE AUDITTRAIL.
+
+           STOP RUN.
+
+      * Reads the RUN-MODE environment variable and points
+      * WS-PESSOA-ARQUIVO at the test or production PESSOA-MASTER
+      * file accordingly. Must run before OPEN.
+       DEFINIR-MODO-EXECUCAO.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "RUN-MODE".
+           IF WS-MODO-TESTE
+               MOVE "data/pessoa-teste.dat" TO WS-PESSOA-ARQUIVO
+               DISPLAY "PROG31: EXECUTANDO EM MODO TESTE - "
+                       "GRAVANDO EM " WS-PESSOA-ARQUIVO
+           ELSE
+               MOVE "PRODUCAO" TO WS-RUN-MODE
+               MOVE "data/pessoa.dat" TO WS-PESSOA-ARQUIVO
+           END-IF.
+
+       EXIBIR-MENU.
+           DISPLAY " ".
+           DISPLAY "==== MANUTENCAO DE FUNCIONARIOS ====".
+           DISPLAY "1 - ADICIONAR".
+           DISPLAY "2 - ALTERAR".
+           DISPLAY "3 - EXCLUIR".
+           DISPLAY "4 - CONSULTAR".
+           DISPLAY "5 - SAIR".
+           DISPLAY "OPCAO: ".
+           ACCEPT WS-OPCAO.
+
+       PROCESSAR-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1 PERFORM ADICIONAR-FUNCIONARIO
+               WHEN 2 PERFORM ALTERAR-FUNCIONARIO
+               WHEN 3 PERFORM EXCLUIR-FUNCIONARIO
+               WHEN 4 PERFORM CONSULTAR-FUNCIONARIO
+               WHEN 5 MOVE "N" TO WS-CONTINUAR
+               WHEN OTHER DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       ADICIONAR-FUNCIONARIO.
            DISPLAY " === VARIAVEIS NIVEL 77 E 88 === ".
            DISPLAY "QUAL EH O SEU NOME?".
-           ACCEPT NOME.
+           ACCEPT WS-NOME.
+           MOVE WS-NOME TO NOME.
+
+           PERFORM ACEITAR-CPF.
 
            DISPLAY "QUAL EH A SUA ESCOLARIDADE?".
-           DISPLAY "F=FUNDAMENTAL/M=MEDIO/S=SUPERIOR".
+           DISPLAY "F=FUNDAMENTAL/M=MEDIO/S=SUPERIOR/".
+           DISPLAY "PG=POS-GRADUACAO/ME=MESTRADO/DO=DOUTORADO".
            ACCEPT PESSOA-ESCOLARIDADE.
+           PERFORM EXIBIR-ESCOLARIDADE.
 
-           IF PESSOA-ESCOLARIDADE = "F"
+           DISPLAY "==== VARIAVEL NIVEL 66 ====".
+           PERFORM ACEITAR-COD.
+           PERFORM ACEITAR-DATAS.
+
+           DISPLAY "INFORME O ENDERECO DO FUNCIONARIO".
+           ACCEPT RUA.
+
+           DISPLAY "EXIBINDO FUNCIONARIO-DETALHES".
+           DISPLAY FUNCIONARIO-DETALHES.
+           DISPLAY "EXIBINDO FUNCIONARIO-ENDERECO".
+           DISPLAY FUNCIONARIO-ENDERECO.
+
+           MOVE COD                  TO PM-COD.
+           MOVE NOME                 TO PM-NOME.
+           MOVE PESSOA-ESCOLARIDADE  TO PM-ESCOLARIDADE.
+           MOVE DATA-NASCIMENTO      TO PM-DATA-NASCIMENTO.
+           MOVE DATA-ADMISSAO        TO PM-DATA-ADMISSAO.
+           MOVE RUA                  TO PM-RUA.
+           MOVE PESSOA-CPF           TO PM-CPF.
+
+           WRITE PM-PESSOA
+               INVALID KEY
+                   DISPLAY "CODIGO JA CADASTRADO: " COD
+               NOT INVALID KEY
+                   MOVE "INCLUSAO" TO WS-AUD-OPERACAO
+                   MOVE "NOME"     TO WS-AUD-CAMPO
+                   MOVE SPACES     TO WS-AUD-ANTES
+                   MOVE PM-NOME    TO WS-AUD-DEPOIS
+                   PERFORM REGISTRAR-AUDITORIA
+                   MOVE "ESCOLARIDADE" TO WS-AUD-CAMPO
+                   MOVE SPACES          TO WS-AUD-ANTES
+                   MOVE PM-ESCOLARIDADE TO WS-AUD-DEPOIS
+                   PERFORM REGISTRAR-AUDITORIA
+                   MOVE "ENDERECO" TO WS-AUD-CAMPO
+                   MOVE SPACES     TO WS-AUD-ANTES
+                   MOVE PM-RUA     TO WS-AUD-DEPOIS
+                   PERFORM REGISTRAR-AUDITORIA
+                   MOVE "CPF"      TO WS-AUD-CAMPO
+                   MOVE SPACES     TO WS-AUD-ANTES
+                   MOVE PM-CPF     TO WS-AUD-DEPOIS
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+       ALTERAR-FUNCIONARIO.
+           PERFORM ACEITAR-COD.
+           MOVE COD TO PM-COD.
+           READ PESSOA-MASTER
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO: " COD
+               NOT INVALID KEY
+                   MOVE PM-NOME TO WS-AUD-ANTES
+                   DISPLAY "NOME ATUAL: " PM-NOME
+                   DISPLAY "INFORME O NOVO NOME"
+                   ACCEPT PM-NOME
+                   MOVE "ALTERACAO" TO WS-AUD-OPERACAO
+                   MOVE "NOME"      TO WS-AUD-CAMPO
+                   MOVE PM-NOME     TO WS-AUD-DEPOIS
+                   PERFORM REGISTRAR-AUDITORIA
+
+                   MOVE PM-DATA-NASCIMENTO TO DATA-NASCIMENTO
+                   MOVE PM-DATA-ADMISSAO   TO DATA-ADMISSAO
+                   PERFORM CALCULA-IDADE-TEMPO
+                   MOVE IDADE TO WS-AUD-ANTES
+                   PERFORM ACEITAR-DATAS
+                   MOVE DATA-NASCIMENTO TO PM-DATA-NASCIMENTO
+                   MOVE DATA-ADMISSAO   TO PM-DATA-ADMISSAO
+                   MOVE "ALTERACAO" TO WS-AUD-OPERACAO
+                   MOVE "IDADE"     TO WS-AUD-CAMPO
+                   MOVE IDADE       TO WS-AUD-DEPOIS
+                   PERFORM REGISTRAR-AUDITORIA
+
+                   MOVE PM-RUA TO WS-AUD-ANTES
+                   DISPLAY "INFORME O NOVO ENDERECO"
+                   ACCEPT PM-RUA
+                   MOVE "ALTERACAO" TO WS-AUD-OPERACAO
+                   MOVE "ENDERECO"  TO WS-AUD-CAMPO
+                   MOVE PM-RUA      TO WS-AUD-DEPOIS
+                   PERFORM REGISTRAR-AUDITORIA
+
+                   REWRITE PM-PESSOA
+           END-READ.
+
+       EXCLUIR-FUNCIONARIO.
+           PERFORM ACEITAR-COD.
+           MOVE COD TO PM-COD.
+           READ PESSOA-MASTER
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO: " COD
+               NOT INVALID KEY
+                   MOVE PM-NOME TO WS-AUD-ANTES
+
+                   DELETE PESSOA-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "FUNCIONARIO NAO ENCONTRADO: " COD
+                       NOT INVALID KEY
+                           DISPLAY "FUNCIONARIO EXCLUIDO: " COD
+                           MOVE "EXCLUSAO" TO WS-AUD-OPERACAO
+                           MOVE "NOME"     TO WS-AUD-CAMPO
+                           MOVE SPACES     TO WS-AUD-DEPOIS
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-DELETE
+           END-READ.
+
+       CONSULTAR-FUNCIONARIO.
+           PERFORM ACEITAR-COD.
+           MOVE COD TO PM-COD.
+           READ PESSOA-MASTER
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO: " COD
+               NOT INVALID KEY
+                   DISPLAY "COD..........: " PM-COD
+                   DISPLAY "NOME.........: " PM-NOME
+                   DISPLAY "ESCOLARIDADE.: " PM-ESCOLARIDADE
+                   MOVE PM-DATA-NASCIMENTO TO DATA-NASCIMENTO
+                   MOVE PM-DATA-ADMISSAO   TO DATA-ADMISSAO
+                   PERFORM CALCULA-IDADE-TEMPO
+                   DISPLAY "IDADE........: " IDADE
+                   DISPLAY "TEMPO DE CASA: " WS-TEMPO-CASA-ANOS " ANOS"
+                   DISPLAY "ENDERECO.....: " PM-RUA
+                   DISPLAY "CPF..........: " PM-CPF
+           END-READ.
+
+       EXIBIR-ESCOLARIDADE.
+           IF ENSINO-FUNDAMENTAL
                DISPLAY "ENSINO FUNDAMENTAL".
 
-           IF PESSOA-ESCOLARIDADE = "M"
+           IF ENSINO-MEDIO
                DISPLAY "ENSINO MEDIO".
 
-           IF PESSOA-ESCOLARIDADE = "S"
+           IF ENSINO-SUPERIOR
                DISPLAY "ENSINO SUPERIOR".
 
-           DISPLAY "==== VARIAVEL NIVEL 66 ====".
-           DISPLAY "INFORME O CODIGO DO FUNCIONARIO".
-           ACCEPT COD.
+           IF POS-GRADUACAO
+               DISPLAY "POS-GRADUACAO".
 
-           DISPLAY "INFORME A IDADE DO FUNCIONARIO".
-           ACCEPT IDADE.
+           IF MESTRADO
+               DISPLAY "MESTRADO".
 
-           DISPLAY "INFORME O ENDERECO DO FUNCIONARIO".
-           ACCEPT ENDERECO.
+           IF DOUTORADO
+               DISPLAY "DOUTORADO".
 
-           DISPLAY "EXIBINDO FUNCIONARIO-DETALHES".
-           DISPLAY FUNCIONARIO-DETALHES.
+       ACEITAR-COD.
+           MOVE "N" TO WS-COD-VALIDO.
+           PERFORM UNTIL WS-COD-VALIDO = "S"
+               DISPLAY "INFORME O CODIGO DO FUNCIONARIO"
+               ACCEPT COD
+               IF COD = 0
+                   DISPLAY "CODIGO INVALIDO - NAO PODE SER ZERO"
+               ELSE
+                   MOVE "S" TO WS-COD-VALIDO
+               END-IF
+           END-PERFORM.
 
+      * Prompts for DATA-NASCIMENTO/DATA-ADMISSAO and re-prompts until
+      * the age computed from them falls in the accepted 16-75 range -
+      * IDADE itself is never typed in, only derived.
+       ACEITAR-DATAS.
+           MOVE "N" TO WS-IDADE-VALIDA.
+           PERFORM UNTIL WS-IDADE-VALIDA = "S"
+               DISPLAY "INFORME A DATA DE NASCIMENTO (AAAAMMDD)"
+               ACCEPT DATA-NASCIMENTO
+               DISPLAY "INFORME A DATA DE ADMISSAO (AAAAMMDD)"
+               ACCEPT DATA-ADMISSAO
+               PERFORM CALCULA-IDADE-TEMPO
+               IF IDADE < 16 OR IDADE > 75
+                   DISPLAY "IDADE CALCULADA INVALIDA - USE UMA DATA "
+                           "DE NASCIMENTO QUE RESULTE EM 16 A 75 ANOS"
+               ELSE
+                   MOVE "S" TO WS-IDADE-VALIDA
+               END-IF
+           END-PERFORM.
+
+      * Computes IDADE and WS-TEMPO-CASA-ANOS fresh from DATA-
+      * NASCIMENTO/DATA-ADMISSAO every time it is performed, instead
+      * of trusting a stored age/tenure fact that would go stale.
+       CALCULA-IDADE-TEMPO.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+           MOVE FUNCTION CURRENT-DATE(5:4) TO WS-MESDIA-ATUAL.
+           MOVE DATA-NASCIMENTO(1:4)       TO WS-ANO-NASCIMENTO.
+           MOVE DATA-NASCIMENTO(5:4)       TO WS-MESDIA-NASCIMENTO.
+           MOVE DATA-ADMISSAO(1:4)         TO WS-ANO-ADMISSAO.
+           MOVE DATA-ADMISSAO(5:4)         TO WS-MESDIA-ADMISSAO.
+
+           COMPUTE IDADE = WS-ANO-ATUAL - WS-ANO-NASCIMENTO.
+           IF WS-MESDIA-ATUAL < WS-MESDIA-NASCIMENTO
+               SUBTRACT 1 FROM IDADE
+           END-IF.
+
+           COMPUTE WS-TEMPO-CASA-ANOS = WS-ANO-ATUAL - WS-ANO-ADMISSAO.
+           IF WS-MESDIA-ATUAL < WS-MESDIA-ADMISSAO
+               SUBTRACT 1 FROM WS-TEMPO-CASA-ANOS
+           END-IF.
+
+      * Prompts for PESSOA-CPF and re-prompts until it passes
+      * VALIDA-CPF - the record is never used with an unverified CPF.
+       ACEITAR-CPF.
+           SET CPF-INVALIDO TO TRUE.
+           PERFORM UNTIL CPF-VALIDO
+               DISPLAY "INFORME O CPF DO FUNCIONARIO (11 DIGITOS)"
+               ACCEPT PESSOA-CPF
+               PERFORM VALIDA-CPF
+               IF CPF-INVALIDO
+                   DISPLAY "CPF INVALIDO - DIGITO VERIFICADOR "
+                           "NAO CONFERE"
+               END-IF
+           END-PERFORM.
+
+      * Validates the two check digits of PESSOA-CPF (positions 10
+      * and 11) against the digits computed for positions 1-9 and
+      * 1-10, setting WS-CPF-STATUS.
+       VALIDA-CPF.
+           MOVE 9 TO WS-CPF-TAMANHO.
+           PERFORM CALCULA-DIGITO-CPF.
+           MOVE PESSOA-CPF(10:1) TO WS-CPF-DIGITO-INF.
+           IF WS-CPF-DIGITO-INF NOT = WS-CPF-DIGITO-CALC
+               SET CPF-INVALIDO TO TRUE
+           ELSE
+               MOVE 10 TO WS-CPF-TAMANHO
+               PERFORM CALCULA-DIGITO-CPF
+               MOVE PESSOA-CPF(11:1) TO WS-CPF-DIGITO-INF
+               IF WS-CPF-DIGITO-INF NOT = WS-CPF-DIGITO-CALC
+                   SET CPF-INVALIDO TO TRUE
+               ELSE
+                   SET CPF-VALIDO TO TRUE
+               END-IF
+           END-IF.
+
+      * Computes the modulus-11 check digit for the first
+      * WS-CPF-TAMANHO digits of PESSOA-CPF into WS-CPF-DIGITO-CALC,
+      * the same rule PROG24's CALCULA-DIGITO-MOD11 uses, but with
+      * descending weights (TAMANHO+1 down to 2) over the growing
+      * prefix instead of cycling weights 2-9.
+       CALCULA-DIGITO-CPF.
+           MOVE 0 TO WS-CPF-SOMA.
+           COMPUTE WS-CPF-PESO = WS-CPF-TAMANHO + 1.
+           PERFORM VARYING WS-CPF-POS FROM 1 BY 1
+                   UNTIL WS-CPF-POS > WS-CPF-TAMANHO
+               MOVE PESSOA-CPF(WS-CPF-POS:1) TO WS-CPF-DIGITO-CHAR
+               MOVE WS-CPF-DIGITO-CHAR TO WS-CPF-DIGITO-NUM
+               COMPUTE WS-CPF-SOMA =
+                   WS-CPF-SOMA + (WS-CPF-DIGITO-NUM * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM.
+
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA, 11).
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DIGITO-CALC
+           ELSE
+               COMPUTE WS-CPF-DIGITO-CALC = 11 - WS-CPF-RESTO
+           END-IF.
+
+      * Appends one before/after image to AUDITTRAIL for the field
+      * named in WS-AUD-CAMPO. Caller sets WS-AUD-OPERACAO/CAMPO/
+      * ANTES/DEPOIS before performing this.
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "PROG31"        TO AT-PROGRAMA.
+           MOVE WS-AUD-OPERACAO TO AT-OPERACAO.
+           MOVE WS-AUD-CAMPO    TO AT-CAMPO.
+           MOVE WS-AUD-ANTES    TO AT-VALOR-ANTES.
+           MOVE WS-AUD-DEPOIS   TO AT-VALOR-DEPOIS.
+           WRITE AT-REGISTRO-AUDITORIA.
 
-           STOP RUN.
        END PROGRAM PROG31.
