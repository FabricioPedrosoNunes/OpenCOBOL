@@ -1,46 +1,207 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG28.
+       PROGRAM-ID. PROG29.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-JSON ASSIGN TO "data/funcionario.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JSON.
+
+           SELECT AUDITTRAIL ASSIGN TO "data/audittrail.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
 
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  FUNCIONARIO-JSON.
+       01  FUNCIONARIO-JSON-LINHA PIC X(293).
+
+       FD  AUDITTRAIL.
+       COPY AUDITTRAIL.
+
        WORKING-STORAGE SECTION.
 
-       01  FUNCIONARIO.
+       01  WS-FS-JSON PIC XX.
+           88 WS-JSON-OK VALUE "00".
+
+       01  WS-FS-AUDITORIA PIC XX.
+           88 WS-AUDITORIA-OK VALUE "00".
+
+       01  WS-AUD-CAMPO    PIC X(15).
+       01  WS-AUD-DEPOIS   PIC X(30).
+
+       01  WS-ANO-ATUAL         PIC 9(4).
+       01  WS-MESDIA-ATUAL      PIC 9(4).
+       01  WS-ANO-NASCIMENTO    PIC 9(4).
+       01  WS-MESDIA-NASCIMENTO PIC 9(4).
+
+      * Fields for ESCAPAR-CAMPO-JSON, the reusable escaping routine
+      * run against NOME/RUA/OPERADORA before they go into the JSON
+      * string - a bare quote, comma, or colon in any of those would
+      * otherwise break the JSON structure for every field after it.
+       01  WS-ESC-ENTRADA  PIC X(20).
+       01  WS-ESC-SAIDA    PIC X(40).
+       01  WS-ESC-POS-IN   PIC 99.
+       01  WS-ESC-POS-OUT  PIC 99.
+       01  WS-ESC-CHAR     PIC X.
+
+      * Canonical employee record (copybooks/FUNCIONARIO.cpy) - the
+      * same interchange layout PROG28 and PROG31 use.
+       COPY FUNCIONARIO.
+
+      * JSON rendering of the canonical FUNCIONARIO record above.
+       01  FUNCIONARIO-JSON-REC.
             05 FILLER PIC X(8) VALUE "'NOME':'".
-            05 NOME  PIC X(20).
+            05 JSON-NOME  PIC X(40).
             05 FILLER PIC X(9) VALUE "',IDADE:".
-            05 IDADE PIC 9(3).
-            05 FILLER PIC X(9) VALUE ",ENDERECO:".
-            05 ENDERECO.
+            05 JSON-IDADE PIC 99.
+            05 FILLER PIC X(10) VALUE ",ENDERECO:".
+            05 JSON-ENDERECO.
                 10 FILLER PIC X(4) VALUE "CEP:".
-                10 CEP            PIC X(9).
+                10 JSON-CEP            PIC X(9).
                 10 FILLER PIC X(5) VALUE ",RUA:".
-                10 RUA            PIC X(20).
-                10 FILLER PIC X(15) VALUE ",NUMEROENDERECO:".
-                10 NUMEROENDERECO PIC 9(4).
+                10 JSON-RUA            PIC X(40).
+                10 FILLER PIC X(16) VALUE ",NUMEROENDERECO:".
+                10 JSON-NUMEROENDERECO PIC 9(4).
             05 FILLER PIC X(10) VALUE ",TELEFONE:".
-            05 TELEFONE.
+            05 JSON-TELEFONE.
                 10 FILLER PIC X(15) VALUE "NUMEROTELEFONE:".
-                10 NUMEROTELEFONE PIC X(11).
+                10 JSON-NUMEROTELEFONE PIC X(11).
                 10 FILLER PIC X(11) VALUE ",OPERADORA:".
-                10 OPERADORA      PIC X(10).
+                10 JSON-OPERADORA      PIC X(20).
             05 FILLER PIC X(9) VALUE ",SALARIO:".
-            05 SALARIO PIC 9(5)V9(2).
+            05 JSON-SALARIO PIC 9(5)V9(2).
+            05 FILLER PIC X(13) VALUE ",SALARIOINSS:".
+            05 JSON-SALARIO-INSS PIC 9(5)V9(2).
+            05 FILLER PIC X(13) VALUE ",SALARIOIRRF:".
+            05 JSON-SALARIO-IRRF PIC 9(5)V9(2).
+            05 FILLER PIC X(16) VALUE ",SALARIOLIQUIDO:".
+            05 JSON-SALARIO-LIQUIDO PIC 9(5)V9(2).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-            MOVE 'FABRICIO' TO NOME.
-            MOVE 24 TO IDADE.
-            MOVE 1234.56 TO SALARIO.
+           MOVE 'FABRICIO' TO NOME.
+           MOVE 20011015 TO DATA-NASCIMENTO.
+           MOVE 20220301 TO DATA-ADMISSAO.
+           PERFORM CALCULA-IDADE.
+           MOVE 1234.56 TO SALARIO.
+
+           MOVE '99010090' TO CEP.
+           MOVE 'XV DE NOVEMBRO' TO RUA.
+           MOVE 940 TO NUMEROENDERECO.
+
+           MOVE '991751586' TO NUMEROTELEFONE.
+           MOVE 'CLARO' TO OPERADORA.
+
+           PERFORM CALCULA-SALARIO-LIQUIDO.
+           PERFORM MONTA-FUNCIONARIO-JSON.
+
+           OPEN OUTPUT FUNCIONARIO-JSON.
+
+           IF NOT WS-JSON-OK
+               DISPLAY "PROG29: ERRO NA ABERTURA - " WS-FS-JSON
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDITTRAIL.
+           MOVE "NOME"    TO WS-AUD-CAMPO
+           MOVE NOME      TO WS-AUD-DEPOIS
+           PERFORM REGISTRAR-AUDITORIA
+           MOVE "SALARIO" TO WS-AUD-CAMPO
+           MOVE SALARIO   TO WS-AUD-DEPOIS
+           PERFORM REGISTRAR-AUDITORIA
+           MOVE "ENDERECO" TO WS-AUD-CAMPO
+           MOVE RUA         TO WS-AUD-DEPOIS
+           PERFORM REGISTRAR-AUDITORIA
+           CLOSE AUDITTRAIL.
+
+           MOVE FUNCIONARIO-JSON-REC TO FUNCIONARIO-JSON-LINHA.
+           WRITE FUNCIONARIO-JSON-LINHA.
+
+           CLOSE FUNCIONARIO-JSON.
+
+           DISPLAY FUNCIONARIO-JSON-REC.
+
+           STOP RUN.
+
+      * Computes IDADE fresh from DATA-NASCIMENTO every time it is
+      * performed, instead of trusting a stored age fact.
+       CALCULA-IDADE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+           MOVE FUNCTION CURRENT-DATE(5:4) TO WS-MESDIA-ATUAL.
+           MOVE DATA-NASCIMENTO(1:4)       TO WS-ANO-NASCIMENTO.
+           MOVE DATA-NASCIMENTO(5:4)       TO WS-MESDIA-NASCIMENTO.
+
+           COMPUTE IDADE = WS-ANO-ATUAL - WS-ANO-NASCIMENTO.
+           IF WS-MESDIA-ATUAL < WS-MESDIA-NASCIMENTO
+               SUBTRACT 1 FROM IDADE
+           END-IF.
+
+       CALCULA-SALARIO-LIQUIDO.
+           MOVE SALARIO TO SALARIO-BRUTO.
+           COMPUTE SALARIO-INSS ROUNDED = SALARIO-BRUTO * 0.11.
+           COMPUTE SALARIO-IRRF ROUNDED =
+               (SALARIO-BRUTO - SALARIO-INSS) * 0.15.
+           COMPUTE SALARIO-LIQUIDO ROUNDED =
+               SALARIO-BRUTO - SALARIO-INSS - SALARIO-IRRF.
+
+       MONTA-FUNCIONARIO-JSON.
+           MOVE NOME TO WS-ESC-ENTRADA.
+           PERFORM ESCAPAR-CAMPO-JSON.
+           MOVE WS-ESC-SAIDA     TO JSON-NOME.
+
+           MOVE IDADE            TO JSON-IDADE.
+           MOVE CEP              TO JSON-CEP.
+
+           MOVE RUA TO WS-ESC-ENTRADA.
+           PERFORM ESCAPAR-CAMPO-JSON.
+           MOVE WS-ESC-SAIDA     TO JSON-RUA.
+
+           MOVE NUMEROENDERECO   TO JSON-NUMEROENDERECO.
+           MOVE NUMEROTELEFONE   TO JSON-NUMEROTELEFONE.
+
+           MOVE OPERADORA TO WS-ESC-ENTRADA.
+           PERFORM ESCAPAR-CAMPO-JSON.
+           MOVE WS-ESC-SAIDA     TO JSON-OPERADORA.
 
-            MOVE '99010090' TO CEP.
-            MOVE 'XV DE NOVEMBRO' TO RUA.
-            MOVE 940 TO NUMEROENDERECO.
+           MOVE SALARIO          TO JSON-SALARIO.
+           MOVE SALARIO-INSS     TO JSON-SALARIO-INSS.
+           MOVE SALARIO-IRRF     TO JSON-SALARIO-IRRF.
+           MOVE SALARIO-LIQUIDO  TO JSON-SALARIO-LIQUIDO.
 
-            MOVE '991751586' TO NUMEROTELEFONE.
-            MOVE 'CLARO' TO OPERADORA.
+      * Escapes single quotes, commas, and colons in WS-ESC-ENTRADA
+      * (any of which would break the hand-built JSON string) into
+      * WS-ESC-SAIDA by prefixing each with a backslash, the same
+      * digit-by-digit/character-by-character walk PROG24 uses for its
+      * truncation and check-digit routines.
+       ESCAPAR-CAMPO-JSON.
+           MOVE SPACES TO WS-ESC-SAIDA.
+           MOVE 1 TO WS-ESC-POS-OUT.
+           PERFORM VARYING WS-ESC-POS-IN FROM 1 BY 1
+                   UNTIL WS-ESC-POS-IN > 20
+               MOVE WS-ESC-ENTRADA(WS-ESC-POS-IN:1) TO WS-ESC-CHAR
+               IF WS-ESC-CHAR = "'" OR WS-ESC-CHAR = ","
+                       OR WS-ESC-CHAR = ":"
+                   MOVE "\" TO WS-ESC-SAIDA(WS-ESC-POS-OUT:1)
+                   ADD 1 TO WS-ESC-POS-OUT
+               END-IF
+               MOVE WS-ESC-CHAR TO WS-ESC-SAIDA(WS-ESC-POS-OUT:1)
+               ADD 1 TO WS-ESC-POS-OUT
+           END-PERFORM.
 
-            DISPLAY FUNCIONARIO.
+      * Appends a "set" image for WS-AUD-CAMPO/WS-AUD-DEPOIS to
+      * AUDITTRAIL - PROG29 only ever builds a fresh record, so there
+      * is no "before" value to carry.
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO AT-TIMESTAMP.
+           MOVE "PROG29"     TO AT-PROGRAMA.
+           MOVE "INCLUSAO"   TO AT-OPERACAO.
+           MOVE WS-AUD-CAMPO TO AT-CAMPO.
+           MOVE SPACES       TO AT-VALOR-ANTES.
+           MOVE WS-AUD-DEPOIS TO AT-VALOR-DEPOIS.
+           WRITE AT-REGISTRO-AUDITORIA.
 
-            STOP RUN.
-       END PROGRAM PROG28.
+       END PROGRAM PROG29.
