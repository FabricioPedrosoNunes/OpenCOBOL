@@ -2,10 +2,27 @@
        PROGRAM-ID. PROG24.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASOS-TESTE ASSIGN TO "data/prog24-casos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CASOS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  CASOS-TESTE.
+       01  CT-CASO.
+           05 CT-TEXTO  PIC X(6).
+           05 FILLER    PIC X(1).
+           05 CT-NUMERO PIC 9(4).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-FS-CASOS PIC XX.
+           88 WS-CASOS-OK  VALUE "00".
+           88 WS-CASOS-EOF VALUE "10".
+
        01  TXT6 PIC X(6).
        01  TXT5 PIC X(5).
        01  TXT4 PIC X(4).
@@ -19,18 +36,79 @@
        01  DIGITO2 PIC 9(2).
        01  DIGITO1 PIC 9(1).
 
+      * Reusable field-masking working-storage (built on the same
+      * truncate-to-length idea as TXT6..TXT1 above, but applied to
+      * one sensitive field of variable length instead of six fixed
+      * literal MOVEs).
+       01  WS-CAMPO-SENSIVEL   PIC X(20).
+       01  WS-CAMPO-TAMANHO    PIC 99.
+       01  WS-CAMPO-MASCARADO  PIC X(20).
+       01  WS-QTD-MASCARAR     PIC 99.
+       01  WS-IDX              PIC 99.
+
+      * Reusable modulus-11 check-digit calculator/validator, built on
+      * the same "peel off one digit at a time" idea as DIGITO5..
+      * DIGITO1 above, but walking the digits from the right with
+      * cycling weights 2-9 instead of truncating from the left.
+       01  WS-M11-NUMERO      PIC X(15).
+       01  WS-M11-TAMANHO     PIC 99.
+       01  WS-M11-DIGITO-CHAR PIC X.
+       01  WS-M11-DIGITO-NUM  PIC 9.
+       01  WS-M11-POS         PIC 99.
+       01  WS-M11-PESO        PIC 9.
+       01  WS-M11-SOMA        PIC 9(5).
+       01  WS-M11-RESTO       PIC 99.
+       01  WS-M11-DIGITO-CALC PIC 9.
+       01  WS-M11-DIGITO-INF  PIC 9.
+       01  WS-M11-STATUS      PIC X.
+           88 WS-M11-VALIDO   VALUE "S".
+           88 WS-M11-INVALIDO VALUE "N".
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           MOVE "Paulo" TO TXT6 TXT5 TXT4 TXT3 TXT2 TXT1.
+           OPEN INPUT CASOS-TESTE.
+
+           IF NOT WS-CASOS-OK
+               DISPLAY "PROG24: ERRO ABRINDO CASOS DE TESTE - "
+                       WS-FS-CASOS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-CASOS-EOF
+               READ CASOS-TESTE
+                   AT END SET WS-CASOS-EOF TO TRUE
+                   NOT AT END PERFORM EXECUTAR-CASO-TESTE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CASOS-TESTE.
+
+           DISPLAY "===== MASCARAMENTO DE CAMPOS =====".
+           MOVE "12345678901" TO WS-CAMPO-SENSIVEL.
+           MOVE 11 TO WS-CAMPO-TAMANHO.
+           PERFORM MASCARAR-CAMPO.
+           DISPLAY "CPF MASCARADO: " WS-CAMPO-MASCARADO.
+
+           DISPLAY "===== DIGITO VERIFICADOR MODULO 11 =====".
+           MOVE "999010090" TO WS-M11-NUMERO.
+           MOVE 8 TO WS-M11-TAMANHO.
+           PERFORM CALCULA-DIGITO-MOD11.
+           DISPLAY "DIGITO CALCULADO: " WS-M11-DIGITO-CALC.
 
-      *     MOVE "Paulo" TO TXT6.
-      *     MOVE "Paulo" TO TXT5.
-      *     MOVE "Paulo" TO TXT4.
-      *     MOVE "Paulo" TO TXT3.
-      *     MOVE "Paulo" TO TXT2.
-      *     MOVE "Paulo" TO TXT1.
+           MOVE WS-M11-NUMERO(9:1) TO WS-M11-DIGITO-INF.
+           PERFORM VALIDA-DIGITO-MOD11.
+           DISPLAY "CEP VALIDO? " WS-M11-STATUS.
 
+       STOP RUN.
+
+      * Runs the TXT6..TXT1 / DIGITO5..DIGITO1 truncation demo against
+      * one line of CASOS-TESTE instead of a single hardcoded literal,
+      * so real production-width names and numbers can be spot-checked.
+       EXECUTAR-CASO-TESTE.
+           DISPLAY "CASO: '" CT-TEXTO "' / " CT-NUMERO.
+
+           MOVE CT-TEXTO TO TXT6 TXT5 TXT4 TXT3 TXT2 TXT1.
            DISPLAY TXT6.
            DISPLAY TXT5.
            DISPLAY TXT4.
@@ -38,14 +116,7 @@
            DISPLAY TXT2.
            DISPLAY TXT1.
 
-           MOVE 2397 TO DIGITO5 DIGITO4 DIGITO3 DIGITO2 DIGITO1.
-
-      *     MOVE 2397 TO DIGITO5.
-      *     MOVE 2397 TO DIGITO4.
-      *     MOVE 2397 TO DIGITO3.
-      *     MOVE 2397 TO DIGITO2.
-      *     MOVE 2397 TO DIGITO1.
-
+           MOVE CT-NUMERO TO DIGITO5 DIGITO4 DIGITO3 DIGITO2 DIGITO1.
            DISPLAY "======".
            DISPLAY DIGITO5.
            DISPLAY DIGITO4.
@@ -53,6 +124,57 @@
            DISPLAY DIGITO2.
            DISPLAY DIGITO1.
 
-       STOP RUN.
+      * Redacts all but the last 4 characters of WS-CAMPO-SENSIVEL
+      * (first WS-CAMPO-TAMANHO characters) with '*', for CPF/account
+      * numbers shown on operator screens or reports.
+       MASCARAR-CAMPO.
+           MOVE SPACES TO WS-CAMPO-MASCARADO.
+           IF WS-CAMPO-TAMANHO <= 4
+               MOVE WS-CAMPO-SENSIVEL(1:WS-CAMPO-TAMANHO)
+                   TO WS-CAMPO-MASCARADO(1:WS-CAMPO-TAMANHO)
+           ELSE
+               COMPUTE WS-QTD-MASCARAR = WS-CAMPO-TAMANHO - 4
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-QTD-MASCARAR
+                   MOVE "*" TO WS-CAMPO-MASCARADO(WS-IDX:1)
+               END-PERFORM
+               MOVE WS-CAMPO-SENSIVEL(WS-QTD-MASCARAR + 1:4)
+                   TO WS-CAMPO-MASCARADO(WS-QTD-MASCARAR + 1:4)
+           END-IF.
+
+      * Computes the modulus-11 check digit for the first
+      * WS-M11-TAMANHO digits of WS-M11-NUMERO into WS-M11-DIGITO-CALC.
+       CALCULA-DIGITO-MOD11.
+           MOVE 0 TO WS-M11-SOMA.
+           MOVE 2 TO WS-M11-PESO.
+           PERFORM VARYING WS-M11-POS FROM WS-M11-TAMANHO BY -1
+                   UNTIL WS-M11-POS < 1
+               MOVE WS-M11-NUMERO(WS-M11-POS:1) TO WS-M11-DIGITO-CHAR
+               MOVE WS-M11-DIGITO-CHAR TO WS-M11-DIGITO-NUM
+               COMPUTE WS-M11-SOMA =
+                   WS-M11-SOMA + (WS-M11-DIGITO-NUM * WS-M11-PESO)
+               IF WS-M11-PESO = 9
+                   MOVE 2 TO WS-M11-PESO
+               ELSE
+                   ADD 1 TO WS-M11-PESO
+               END-IF
+           END-PERFORM.
+
+           COMPUTE WS-M11-RESTO = FUNCTION MOD(WS-M11-SOMA, 11).
+           IF WS-M11-RESTO < 2
+               MOVE 0 TO WS-M11-DIGITO-CALC
+           ELSE
+               COMPUTE WS-M11-DIGITO-CALC = 11 - WS-M11-RESTO
+           END-IF.
+
+      * Validates WS-M11-DIGITO-INF against the digit computed for
+      * WS-M11-NUMERO / WS-M11-TAMANHO, setting WS-M11-STATUS.
+       VALIDA-DIGITO-MOD11.
+           PERFORM CALCULA-DIGITO-MOD11.
+           IF WS-M11-DIGITO-INF = WS-M11-DIGITO-CALC
+               SET WS-M11-VALIDO TO TRUE
+           ELSE
+               SET WS-M11-INVALIDO TO TRUE
+           END-IF.
 
        END PROGRAM PROG24.
