@@ -8,12 +8,32 @@
        WORKING-STORAGE SECTION.
        01  VALOR PIC 9(10).
 
+       01  WS-VALOR-TEXTO PIC X(10).
+       01  WS-VALOR-VALIDO PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Digite um valor".
-           ACCEPT VALOR.
+           PERFORM ACEITAR-VALOR.
 
            DISPLAY "Resultado: " VALOR.
 
            STOP RUN.
+
+       ACEITAR-VALOR.
+           MOVE "N" TO WS-VALOR-VALIDO.
+           PERFORM UNTIL WS-VALOR-VALIDO = "S"
+               DISPLAY "Digite um valor"
+               ACCEPT WS-VALOR-TEXTO
+               IF WS-VALOR-TEXTO NOT NUMERIC
+                   DISPLAY "Valor invalido - informe somente numeros"
+               ELSE
+                   MOVE WS-VALOR-TEXTO TO VALOR
+                   IF VALOR = 0
+                       DISPLAY "Valor invalido - nao pode ser zero"
+                   ELSE
+                       MOVE "S" TO WS-VALOR-VALIDO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        END PROGRAM TESTE-VALORES.
